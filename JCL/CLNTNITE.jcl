@@ -0,0 +1,109 @@
+//CLNTNITE JOB (ACCTG),'NIGHTLY CLIENT UPDATE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*************************************************************
+//* NIGHTLY BATCH WINDOW FOR THE CLIENT MASTER FILE.
+//*
+//* STEP010 - CMPRCLNT   COMPARES TODAY'S SOURCE FEED AGAINST
+//*                       YESTERDAY'S SNAPSHOT AND BUILDS THE
+//*                       ICLNTREC-CODED DELTA FILE.
+//* STEP015 - IDCAMS     DEFINES THE PROD.CLIENT.HISTORY VSAM KSDS
+//*                       CLNTHIST RUNS AGAINST, IF IT DOES NOT
+//*                       ALREADY EXIST.  A RC OF 12 (CLUSTER
+//*                       ALREADY CATALOGED) IS EXPECTED ON EVERY
+//*                       RUN AFTER THE FIRST AND IS NOT AN ERROR.
+//* STEP020 - PROCDLTA   APPLIES THE DELTA FILE TO THE CLIENT
+//*                       MASTER, ONE TRANSACTION AT A TIME,
+//*                       THROUGH PROCCLNT WITH OBATCH-SW SET
+//*                       TO 'Y'. BYPASSED IF STEP010 DID NOT
+//*                       COMPLETE CLEAN SINCE THE DELTA FILE
+//*                       CANNOT BE TRUSTED.
+//* STEP025 - SNAPCLNT   REWRITES SNAPFL FROM THE NOW-UPDATED
+//*                       CLIENT MASTER SO TOMORROW NIGHT'S
+//*                       STEP010 COMPARES AGAINST TONIGHT'S
+//*                       RESULT INSTEAD OF REGENERATING THE
+//*                       SAME DELTA OVER AND OVER. BYPASSED
+//*                       WITH STEP020 SINCE THERE IS NOTHING
+//*                       NEW TO SNAPSHOT IF THE DELTA WAS NOT
+//*                       APPLIED.
+//* STEP030 - CLNTRPT    PRINTS THE FULL CLIENT MASTER LISTING SO
+//*                       THERE IS ALWAYS A CURRENT, READABLE COPY
+//*                       OF THE MASTER ON HAND AFTER THE WINDOW.
+//*                       ALWAYS RUNS, EVEN IF STEP020 REJECTED
+//*                       TRANSACTIONS OR FAILED, SO THE CURRENT
+//*                       STATE OF THE MASTER IS ALWAYS VISIBLE.
+//*                       INSERT/UPDATE/DELETE/REJECT/ERROR COUNTS
+//*                       FOR THE RUN ITSELF ARE ON EACH STEP'S OWN
+//*                       SYSOUT (CMPRCLNT'S AND PROCDLTA'S
+//*                       3000-TERMINATE DISPLAYS) - CLNTRPT DOES
+//*                       NOT REPORT ON THOSE.
+//* STEP040 - CLNTXTRC   REFRESHES THE DOWNSTREAM CLIENT EXTRACT
+//*                       FOR SYSTEMS OUTSIDE CLIENT SYSTEMS.
+//*                       ALWAYS RUNS, FOR THE SAME REASON AS
+//*                       STEP030.
+//*
+//* THE HIGHEST STEP RETURN CODE BECOMES THE JOB'S CONDITION
+//* CODE. A SCHEDULER WATCHING FOR CC > 0000 ON THIS JOB SHOULD
+//* PAGE THE CLIENT-SYSTEMS ON-CALL RATHER THAN LEAVE THE
+//* CLIENT MASTER HALF-UPDATED.
+//*
+//* DD NAMES BELOW MATCH EACH PROGRAM'S SELECT/ASSIGN CLAUSE
+//* (THE PORTION OF THE "AS-" EXTERNAL NAME AFTER THE HYPHEN).
+//*
+//* DATE       AUTHOR    DESCRIPTION
+//* 08/09/26   JMELTON   INITIAL VERSION
+//*************************************************************
+//*
+//STEP010  EXEC PGM=CMPRCLNT
+//SNAPFL   DD  DSN=PROD.CLIENT.SNAPSHOT,DISP=SHR
+//FEEDFL   DD  DSN=PROD.CLIENT.FEED.TODAY,DISP=SHR
+//DELTAFL  DD  DSN=PROD.CLIENT.DELTA,
+//             DISP=(,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=447,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP015  EXEC PGM=IDCAMS,COND=(4,LT,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.CLIENT.HISTORY)    -
+         INDEXED                                -
+         KEYS(21 0)                             -
+         RECORDSIZE(211 211)                    -
+         VOLUMES(SYSDA)                          -
+         TRACKS(10 5)                            -
+         REUSE)
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//*
+//STEP020  EXEC PGM=PROCDLTA,COND=(4,LT,STEP010)
+//DELTAFL  DD  DSN=PROD.CLIENT.DELTA,DISP=(OLD,DELETE,KEEP)
+//CLNTFILE DD  DSN=PROD.CLIENT.MASTER,DISP=SHR
+//REJECTFL DD  DSN=PROD.CLIENT.REJECTS,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=447,BLKSIZE=0)
+//CHKPTFL  DD  DSN=PROD.CLIENT.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=13,BLKSIZE=0)
+//AUDITFL  DD  DSN=PROD.CLIENT.AUDIT,DISP=MOD
+//ERRLOG   DD  DSN=PROD.CLIENT.ERRLOG,DISP=MOD
+//CLNTHIST DD  DSN=PROD.CLIENT.HISTORY,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP025  EXEC PGM=SNAPCLNT,COND=(4,LT,STEP020)
+//CLNTFILE DD  DSN=PROD.CLIENT.MASTER,DISP=SHR
+//SNAPFL   DD  DSN=PROD.CLIENT.SNAPSHOT,DISP=(OLD,KEEP)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=CLNTRPT
+//CLNTFILE DD  DSN=PROD.CLIENT.MASTER,DISP=SHR
+//RPTFILE  DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP040  EXEC PGM=CLNTXTRC
+//CLNTFILE DD  DSN=PROD.CLIENT.MASTER,DISP=SHR
+//XTRFILE  DD  DSN=PROD.CLIENT.EXTRACT,
+//             DISP=(,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(20,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=195,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
