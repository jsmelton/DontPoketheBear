@@ -0,0 +1,39 @@
+      *****************************************************
+      * CLIENT DOWNSTREAM EXTRACT RECORD.
+      * FIXED, FULLY-DOCUMENTED INTERFACE LAYOUT FOR SYSTEMS
+      * OUTSIDE CLIENT SYSTEMS THAT NEED A READ-ONLY COPY OF
+      * THE CLIENT FILE.  UNLIKE OCLNTREC THIS LAYOUT CARRIES
+      * NO INTERNAL/WORKING FIELDS (NO OBATCH-SW, OPROCESS,
+      * REASON CODE, ETC.) AND ITS COLUMN POSITIONS ARE NOT
+      * TO CHANGE WITHOUT NOTICE TO EVERY CONSUMER.
+      *
+      * COL   LEN  FIELD
+      * ---   ---  -----------------------------------------
+      * 01    05   CLIENT ID NUMBER
+      * 06    15   FIRST NAME
+      * 21    15   MIDDLE NAME
+      * 36    25   LAST NAME
+      * 61    40   ADDRESS LINE 1
+      * 101   40   ADDRESS LINE 2
+      * 141   40   CITY
+      * 181   02   STATE
+      * 183   05   ZIP CODE
+      * 188   08   LAST-CHANGED DATE, MMDDYYYY
+      *
+      * DATE       AUTHOR    DESCRIPTION
+      * 08/09/26   JMELTON   INITIAL VERSION
+      *****************************************************
+       01  XTRCLNTREC.
+           05  XTR-CLNTIDEN     PIC 9(05).
+           05  XTR-CLNTFNAME    PIC X(15).
+           05  XTR-CLNTMNAME    PIC X(15).
+           05  XTR-CLNTLNAME    PIC X(25).
+           05  XTR-CLNTADDR1    PIC X(40).
+           05  XTR-CLNTADDR2    PIC X(40).
+           05  XTR-CLNTCITY     PIC X(40).
+           05  XTR-CLNTSTATE    PIC X(02).
+           05  XTR-CLNTZIP      PIC X(05).
+           05  XTR-CLNTCHGDATE.
+               10  XTR-CLNTCHGMM   PIC X(02).
+               10  XTR-CLNTCHGDD   PIC X(02).
+               10  XTR-CLNTCHGYY   PIC X(04).
