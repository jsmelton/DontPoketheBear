@@ -0,0 +1,24 @@
+      *****************************************************
+      * YESTERDAY'S CLIENT MASTER SNAPSHOT RECORD.
+      * WRITTEN AT THE END OF EACH NIGHTLY RUN SO THE NEXT
+      * RUN'S CMPRCLNT STEP HAS A "BEFORE" IMAGE TO COMPARE
+      * THE INCOMING SOURCE FEED AGAINST.  SORTED ASCENDING
+      * BY SNAP-CLNTIDEN.
+      *
+      * DATE       AUTHOR    DESCRIPTION
+      * 08/09/26   JMELTON   INITIAL VERSION
+      *****************************************************
+       01  SNAPCLNTREC.
+           05  SNAP-CLNTIDEN    PIC 9(05).
+           05  SNAP-CLNTFNAME   PIC X(15).
+           05  SNAP-CLNTMNAME   PIC X(15).
+           05  SNAP-CLNTLNAME   PIC X(25).
+           05  SNAP-CLNTADDR1   PIC X(40).
+           05  SNAP-CLNTADDR2   PIC X(40).
+           05  SNAP-CLNTCITY    PIC X(40).
+           05  SNAP-CLNTSTATE   PIC X(02).
+           05  SNAP-CLNTZIP     PIC X(05).
+           05  SNAP-CLNTDATE.
+               10  SNAP-CLNTMM  PIC X(02).
+               10  SNAP-CLNTDD  PIC X(02).
+               10  SNAP-CLNTYY  PIC X(04).
