@@ -2,147 +2,733 @@
        PROGRAM-ID. PROCCLNT.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-        SELECT DEMO ASSIGN TO AS-CLNTFILE.
-	  *************************************************
-	  * Program used to process incoming Delta file 
-	  * changes for nighly updates of the Client file.
-	  * This progam is used by batch program PROCDLTA
-	  * and also as interactive terminal program.
-	  *
-	  * Date        Author   Description
-	  * 07/01/2025  JMelton   Initial program version
-	  **************************************************	
+       FILE-CONTROL.
+           SELECT DEMO ASSIGN TO AS-CLNTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OCLNTIDEN
+               FILE STATUS IS DEMO-STATUS.
+           SELECT ERRLOG ASSIGN TO AS-ERRLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ERRLOG-STATUS.
+           SELECT AUDITFL ASSIGN TO AS-AUDITFL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDITFL-STATUS.
+           SELECT CLNTBKUP ASSIGN TO AS-CLNTBKUP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BKUP-STATUS.
+           SELECT CLNTHIST ASSIGN TO AS-CLNTHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS HIST-STATUS.
+      *************************************************
+      * PROGRAM USED TO PROCESS INCOMING DELTA FILE
+      * CHANGES FOR NIGHTLY UPDATES OF THE CLIENT FILE.
+      * THIS PROGRAM IS USED BY BATCH PROGRAM PROCDLTA
+      * AND ALSO AS AN INTERACTIVE TERMINAL PROGRAM.
+      *
+      * DATE        AUTHOR    DESCRIPTION
+      * 07/01/2025  JMELTON   INITIAL PROGRAM VERSION
+      * 08/09/2026  JMELTON   ADDED LINKAGE SO PROCDLTA CAN CALL
+      *                       THIS PROGRAM ONCE PER DELTA
+      *                       TRANSACTION INSTEAD OF ONLY BEING
+      *                       DRIVEN FROM THE TERMINAL.
+      * 08/09/2026  JMELTON   ADDED FILE STATUS CHECKING ON DEMO
+      *                       AND AN ERRLOG EXCEPTION FILE SO A
+      *                       BAD OPEN/READ/WRITE/REWRITE STOPS
+      *                       THE RUN INSTEAD OF FALLING THROUGH.
+      * 08/09/2026  JMELTON   CONVERTED DEMO TO AN INDEXED FILE
+      *                       KEYED ON OCLNTIDEN. 1SEARCH, 3REWRITE
+      *                       AND 4DELETE NOW GO DIRECTLY TO THE
+      *                       RECORD INSTEAD OF SCANNING THE WHOLE
+      *                       FILE, AND 4DELETE USES A REAL DELETE.
+      * 08/09/2026  JMELTON   ADDED AUDITFL SO EVERY INSERT, REWRITE
+      *                       AND DELETE AGAINST DEMO IS LOGGED WITH
+      *                       WHO/WHAT/WHEN VIA THE NEW 9AUDIT
+      *                       PARAGRAPH.
+      * 08/09/2026  JMELTON   5DELALL NOW COPIES EVERY DEMO RECORD TO
+      *                       CLNTBKUP BEFORE THE FILE IS WIPED.
+      * 08/09/2026  JMELTON   CAPTURED THE NEW PARM-RSNCD/PARM-EFFDATE
+      *                       FIELDS FROM A BATCH CALLER AND ADDED THEM
+      *                       TO THE AUDITFL RECORD SO THE REASON FOR
+      *                       A CHANGE IS VISIBLE ON THE AUDIT TRAIL.
+      * 08/09/2026  JMELTON   3REWRITE AND 4DELETE NOW WRITE THE
+      *                       PRE-CHANGE OCLNTREC IMAGE TO THE NEW
+      *                       CLNTHIST FILE, KEYED ON OCLNTIDEN PLUS A
+      *                       CHANGE TIMESTAMP, BEFORE THE REWRITE OR
+      *                       DELETE IS APPLIED TO DEMO.
+      **************************************************
        DATA DIVISION.
        FILE SECTION.
-       FD DEMO.
-          01 CLNTREC.
-             COPY OCLNTREC.
+       FD  DEMO.
+           COPY OCLNTREC.
+       FD  ERRLOG
+           RECORDING MODE IS F.
+       01  ERRLOGREC.
+           05  ERR-DATE          PIC 9(08).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  ERR-TIME          PIC 9(08).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  ERR-PROGRAM       PIC X(08)  VALUE 'PROCCLNT'.
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  ERR-FILENAME      PIC X(08).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  ERR-PARAGRAPH     PIC X(10).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  ERR-OPERATION     PIC X(08).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  ERR-STATUS        PIC X(02).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  ERR-MESSAGE       PIC X(40).
+       FD  AUDITFL
+           RECORDING MODE IS F.
+       01  AUDITREC.
+           05  AUD-DATE          PIC 9(08).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  AUD-TIME          PIC 9(08).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  AUD-OPERATION     PIC X(08).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  AUD-CLNTIDEN      PIC 9(05).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  AUD-CLNTFNAME     PIC X(15).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  AUD-CLNTLNAME     PIC X(25).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  AUD-SOURCE        PIC X(08).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  AUD-RSNCD         PIC X(02).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+           05  AUD-EFFDATE       PIC X(08).
+           05  FILLER            PIC X(01)  VALUE SPACE.
+      ****FOREIGN KEY BACK INTO CLNTHIST FOR A REWRITE OR DELETE,
+      ****SO THE PRE-CHANGE VALUES THIS AUDIT ENTRY DOESN'T CARRY
+      ****CAN BE PULLED UP BY HIST-KEY. SPACES/ZERO ON AN INSERT,
+      ****WHICH HAS NO PRIOR IMAGE.
+           05  AUD-HIST-CLNTIDEN   PIC 9(05).
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  AUD-HIST-TIMESTAMP  PIC X(16).
+       FD  CLNTBKUP
+           RECORDING MODE IS F.
+       01  BKUP-REC              PIC X(448).
+      ****HEADER RECORD WRITTEN AHEAD OF THE COPIED DEMO ROWS SO A
+      ****BACKUP CAN BE TIED TO THE RUN THAT TOOK IT - CLNTBKUP IS A
+      ****SINGLE DATASET AND A LATER 5DELALL OVERWRITES WHATEVER WAS
+      ****THERE BEFORE, SO THE DATE IS THE ONLY WAY TO TELL ONE
+      ****BACKUP FROM ANOTHER.
+       01  BKUP-HDR-REC.
+           05  BKUP-HDR-MARKER       PIC X(08) VALUE 'HDRDATE='.
+           05  BKUP-HDR-DATE         PIC 9(08).
+           05  FILLER                PIC X(432).
+       FD  CLNTHIST.
+       01  HISTREC.
+           05  HIST-KEY.
+               10  HIST-CLNTIDEN     PIC 9(05).
+               10  HIST-TIMESTAMP    PIC X(16).
+           05  HIST-CLNTFNAME        PIC X(15).
+           05  HIST-CLNTMNAME        PIC X(15).
+           05  HIST-CLNTLNAME        PIC X(25).
+           05  HIST-CLNTADDR1        PIC X(40).
+           05  HIST-CLNTADDR2        PIC X(40).
+           05  HIST-CLNTCITY         PIC X(40).
+           05  HIST-CLNTSTATE        PIC X(02).
+           05  HIST-CLNTZIP          PIC X(05).
+           05  HIST-CLNTDATE.
+               10  HIST-CLNTMM       PIC X(02).
+               10  HIST-CLNTDD       PIC X(02).
+               10  HIST-CLNTYY       PIC X(04).
        WORKING-STORAGE SECTION.
       ****ADDED OBATCH-SW SO PROGRAM CAN BE CALLED BY CONSOLE
-      ****APPLICATION OR CMPRCLNT BATCH PROGRAM FOR DELTAS   
-	     01 OBATCH-SW     PIC X(01) VALUE 'N'.
-         01 PROCESS       PIC 99    VALUE ZERO.
-         01 CLNTIDEN      PIC 9(5)  VALUE ZERO.
-		 01 FORMATDATE.
-		    05 FORMATMM   PIC X(2).
-		    05 FILLER     PIC X(1)  VALUE '-'.
-		    05 FORMATDD   PIC X(2).
-		    05 FILLER     PIC X(1)  VALUE '-'.
-		    05 FORMATYY   PIC X(4).
-		   
-       PROCEDURE DIVISION.
+      ****APPLICATION OR PROCDLTA/CMPRCLNT BATCH PROGRAMS
+       01  PROCESS           PIC 99    VALUE ZERO.
+       01  CLNTIDEN          PIC 9(5)  VALUE ZERO.
+      ****FILE STATUS FIELDS FOR EACH FILE THIS PROGRAM OWNS.
+       01  DEMO-STATUS       PIC X(02) VALUE '00'.
+           88  DEMO-STATUS-OK           VALUE '00'.
+           88  DEMO-STATUS-EOF          VALUE '10'.
+           88  DEMO-STATUS-DUPKEY       VALUE '22'.
+           88  DEMO-STATUS-NOTFND       VALUE '23'.
+       01  ERRLOG-STATUS     PIC X(02) VALUE '00'.
+           88  ERRLOG-STATUS-OK         VALUE '00'.
+           88  ERRLOG-STATUS-NOFILE     VALUE '05'.
+       01  AUDITFL-STATUS    PIC X(02) VALUE '00'.
+           88  AUDITFL-STATUS-OK        VALUE '00'.
+           88  AUDITFL-STATUS-NOFILE    VALUE '05'.
+       01  BKUP-STATUS       PIC X(02) VALUE '00'.
+           88  BKUP-STATUS-OK           VALUE '00'.
+           88  BKUP-STATUS-EOF          VALUE '10'.
+       01  HIST-STATUS       PIC X(02) VALUE '00'.
+           88  HIST-STATUS-OK           VALUE '00'.
+           88  HIST-STATUS-NOTFND       VALUE '35'.
+      ****TIMESTAMP APPENDED TO OCLNTIDEN TO FORM THE UNIQUE KEY
+      ****OF EACH CLNTHIST ROW.
+       01  HIST-TS-BUILD.
+           05  HIST-TS-DATE      PIC 9(08).
+           05  HIST-TS-TIME      PIC 9(08).
+      ****HOLDS THE HIST-KEY JUST WRITTEN BY 9HISTORY SO 9AUDIT
+      ****CAN CARRY IT INTO AUD-HIST-CLNTIDEN/AUD-HIST-TIMESTAMP
+      ****AS A FOREIGN KEY INTO CLNTHIST.
+       01  LAST-HIST-KEY.
+           05  LAST-HIST-CLNTIDEN    PIC 9(05) VALUE ZERO.
+           05  LAST-HIST-TIMESTAMP   PIC X(16) VALUE SPACES.
+      ****HOLDS THE OPERATION NAME FOR THE NEXT AUDIT RECORD SO
+      ****9AUDIT CAN BE SHARED BY 2WRITE, 3REWRITE AND 4DELETE.
+       01  AUD-CURR-OPERATION PIC X(08).
+       01  FORMATDATE.
+           05  FORMATMM      PIC X(2).
+           05  FILLER        PIC X(1)  VALUE '-'.
+           05  FORMATDD      PIC X(2).
+           05  FILLER        PIC X(1)  VALUE '-'.
+           05  FORMATYY      PIC X(4).
+      ****SAVE AREA HOLDS THE NEW FIELD VALUES PASSED IN BY A
+      ****BATCH CALLER SO THEY SURVIVE THE LOOKUP READ DONE BY
+      ****3REWRITE BEFORE THE RECORD IS REWRITTEN.
+       01  SV-CLNTREC.
+           05  SV-CLNTIDEN   PIC 9(5).
+           05  SV-CLNTFNAME  PIC X(15).
+           05  SV-CLNTMNAME  PIC X(15).
+           05  SV-CLNTLNAME  PIC X(25).
+           05  SV-CLNTADDR1  PIC X(40).
+           05  SV-CLNTADDR2  PIC X(40).
+           05  SV-CLNTCITY   PIC X(40).
+           05  SV-CLNTSTATE  PIC X(2).
+           05  SV-CLNTZIP    PIC X(5).
+           05  SV-CLNTDATE.
+               10  SV-CLNTMM PIC X(2).
+               10  SV-CLNTDD PIC X(2).
+               10  SV-CLNTYY PIC X(4).
+           05  SV-RSNCD      PIC X(2).
+           05  SV-EFFDATE.
+               10  SV-EFFMM  PIC X(2).
+               10  SV-EFFDD  PIC X(2).
+               10  SV-EFFYY  PIC X(4).
+       LINKAGE SECTION.
+      ****PARAMETER RECORD USED WHEN THIS PROGRAM IS CALLED BY
+      ****PROCDLTA OR CMPRCLNT INSTEAD OF BEING DRIVEN FROM A
+      ****TERMINAL. SEE CLNTPARM COPYBOOK.
+           COPY CLNTPARM.
+       PROCEDURE DIVISION USING CLNTPARMREC.
        0001.
-		    IF OBATCH-SW = 'N'
-			   DISPLAY "ENTER 1.SEARCH/2.INSERT/3.REWRITE/4.DEL/5.DEL ALL 6.DISP"
-            END-IF.     
-				 MOVE OPROCESS  TO PROCESS.
-				 MOVE OCLNTIDEN TO CLNTIDEN.
-	  ******CAN BE USED AS CONSOLE APP OR AS BATCH CMPRCLNT*******
-      ******READING DELTA FILE TO PROCESS OPTIONS 2 THRU 5********	   
-                IF PROCESS = 1 GO 1SEARCH
-                   ELSE IF PROCESS = 2 GO 2WRITE
-                   ELSE IF PROCESS = 3 GO 3REWRITE
-                   ELSE IF PROCESS = 4 GO 4DELETE
-                   ELSE IF PROCESS = 5 GO 5DELALL
-                   ELSE IF PROCESS = 6 GO 6DISPLAY
-                   ELSE DISPLAY "INVALID INPUT :" CLNTIDEN
-                GO 0001.
-                STOP RUN.
+      ****DEFAULT TO INTERACTIVE MODE UNLESS THE CALLER EXPLICITLY
+      ****ASKED FOR BATCH MODE, THEN LOAD THE RECORD AREA FROM THE
+      ****CALLER'S PARAMETERS.
+           IF PARM-BATCH-SW NOT = 'Y'
+               MOVE 'N' TO PARM-BATCH-SW
+           END-IF.
+           MOVE PARM-BATCH-SW  TO OBATCH-SW.
+           MOVE PARM-PROCESS   TO OPROCESS.
+           MOVE PARM-CLNTIDEN  TO OCLNTIDEN.
+           MOVE PARM-CLNTFNAME TO OCLNTFNAME.
+           MOVE PARM-CLNTMNAME TO OCLNTMNAME.
+           MOVE PARM-CLNTLNAME TO OCLNTLNAME.
+           MOVE PARM-CLNTADDR1 TO OCLNTADDR1.
+           MOVE PARM-CLNTADDR2 TO OCLNTADDR2.
+           MOVE PARM-CLNTCITY  TO OCLNTCITY.
+           MOVE PARM-CLNTSTATE TO OCLNTSTATE.
+           MOVE PARM-CLNTZIP   TO OCLNTZIP.
+           MOVE PARM-CLNTMM    TO OCLNTMM.
+           MOVE PARM-CLNTDD    TO OCLNTDD.
+           MOVE PARM-CLNTYY    TO OCLNTYY.
+           IF OBATCH-SW = 'Y'
+               MOVE OCLNTIDEN  TO SV-CLNTIDEN
+               MOVE OCLNTFNAME TO SV-CLNTFNAME
+               MOVE OCLNTMNAME TO SV-CLNTMNAME
+               MOVE OCLNTLNAME TO SV-CLNTLNAME
+               MOVE OCLNTADDR1 TO SV-CLNTADDR1
+               MOVE OCLNTADDR2 TO SV-CLNTADDR2
+               MOVE OCLNTCITY  TO SV-CLNTCITY
+               MOVE OCLNTSTATE TO SV-CLNTSTATE
+               MOVE OCLNTZIP   TO SV-CLNTZIP
+               MOVE OCLNTMM    TO SV-CLNTMM
+               MOVE OCLNTDD    TO SV-CLNTDD
+               MOVE OCLNTYY    TO SV-CLNTYY
+               MOVE PARM-RSNCD TO SV-RSNCD
+               MOVE PARM-EFFMM TO SV-EFFMM
+               MOVE PARM-EFFDD TO SV-EFFDD
+               MOVE PARM-EFFYY TO SV-EFFYY
+           END-IF.
+           IF OBATCH-SW = 'N'
+               DISPLAY "ENTER 1.SEARCH/2.INSERT/3.REWRITE/4.DEL/5.DEL "
+                   "ALL 6.DISP"
+               ACCEPT OPROCESS
+           END-IF.
+           MOVE OPROCESS  TO PROCESS.
+           MOVE OCLNTIDEN TO CLNTIDEN.
+      ******CAN BE USED AS CONSOLE APP OR CALLED BY PROCDLTA*******
+      ******PROCESS 2 THRU 5 ARE THE DELTA TRANSACTION TYPES*******
+           IF PROCESS = 1 GO TO 1SEARCH
+               ELSE IF PROCESS = 2 GO TO 2WRITE
+               ELSE IF PROCESS = 3 GO TO 3REWRITE
+               ELSE IF PROCESS = 4 GO TO 4DELETE
+               ELSE IF PROCESS = 5 GO TO 5DELALL
+               ELSE IF PROCESS = 6 GO TO 6DISPLAY
+               ELSE DISPLAY "INVALID INPUT :" CLNTIDEN.
+           GO TO 000X.
        1SEARCH.
-                 OPEN INPUT DEMO.
-			IF OBATCH-SW = 'N'
-			   DISPLAY "ENTER RECORD NO TO BE SEARCHED"
-			END-IF.
-                 ACCEPT CLNTIDEN
-       0002.
-                READ DEMO AT END 
-				IF OBATCH-SW = 'N'
-				   DISPLAY CLNTIDEN "NOT FOUND", GO 000X
-				ELSE 
-				   GO 000X
-				END-IF.
-				
-`                IF CLNTIDEN = OCLNTIDEN 
-					IF OBATCH-SW = 'N'
-					   DISPLAY "FOUND " CLNTIDEN ":" ,
-				       DISPLAY " AT POS:"PROCESS" FOR NAME: " CLNTNAME,
-					   GO 000X
-					END-IF
-				ELSE
-					GO 000X
-				END-IF.
-                ADD 1 TO PROCESS
-                GO TO 0002.
+           OPEN INPUT DEMO.
+           IF NOT DEMO-STATUS-OK
+               MOVE '1SEARCH'  TO ERR-PARAGRAPH
+               MOVE 'OPEN'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           IF OBATCH-SW = 'N'
+               DISPLAY "ENTER RECORD NO TO BE SEARCHED"
+               ACCEPT CLNTIDEN
+           END-IF.
+           MOVE CLNTIDEN TO OCLNTIDEN.
+           READ DEMO
+               INVALID KEY
+                   IF OBATCH-SW = 'N'
+                       DISPLAY CLNTIDEN " NOT FOUND"
+                   END-IF
+                   GO TO 000X
+           END-READ.
+           IF NOT DEMO-STATUS-OK
+               MOVE '1SEARCH'  TO ERR-PARAGRAPH
+               MOVE 'READ'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           IF OBATCH-SW = 'N'
+               DISPLAY "FOUND " CLNTIDEN ":"
+               DISPLAY " FOR NAME: " OCLNTFNAME " " OCLNTLNAME
+           END-IF.
+           GO TO 000X.
        2WRITE.
-`                 OPEN EXTEND DEMO.
-                  ACCEPT CLNTREC.
-				     PERFORM 7DATEFRMT THRU 7DATEFRMT-EXIT.
-                  WRITE CLNTREC.
-                  GO 000X.
+           OPEN I-O DEMO.
+           IF NOT DEMO-STATUS-OK
+               MOVE '2WRITE'   TO ERR-PARAGRAPH
+               MOVE 'OPEN'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           IF OBATCH-SW = 'N'
+               ACCEPT OCLNTDATA
+               MOVE OCLNTIDEN  TO SV-CLNTIDEN
+               MOVE OCLNTFNAME TO SV-CLNTFNAME
+               MOVE OCLNTMNAME TO SV-CLNTMNAME
+               MOVE OCLNTLNAME TO SV-CLNTLNAME
+               MOVE OCLNTADDR1 TO SV-CLNTADDR1
+               MOVE OCLNTADDR2 TO SV-CLNTADDR2
+               MOVE OCLNTCITY  TO SV-CLNTCITY
+               MOVE OCLNTSTATE TO SV-CLNTSTATE
+               MOVE OCLNTZIP   TO SV-CLNTZIP
+               MOVE OCLNTMM    TO SV-CLNTMM
+               MOVE OCLNTDD    TO SV-CLNTDD
+               MOVE OCLNTYY    TO SV-CLNTYY
+           END-IF.
+      ****LOOK THE KEY UP BEFORE WE WRITE SO WE DON'T INSERT A
+      ****SECOND RECORD FOR THE SAME CLNTIDEN.
+           MOVE SV-CLNTIDEN TO OCLNTIDEN.
+           READ DEMO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "DUPLICATE CLNTIDEN " OCLNTIDEN
+                   IF OBATCH-SW = 'Y'
+                       CLOSE DEMO
+                       MOVE 4 TO RETURN-CODE
+                       GOBACK
+                   ELSE
+                       GO TO 000X
+                   END-IF
+           END-READ.
+           IF NOT DEMO-STATUS-OK AND NOT DEMO-STATUS-NOTFND
+               MOVE '2WRITE'   TO ERR-PARAGRAPH
+               MOVE 'READ'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           MOVE SV-CLNTIDEN  TO OCLNTIDEN.
+           MOVE SV-CLNTFNAME TO OCLNTFNAME.
+           MOVE SV-CLNTMNAME TO OCLNTMNAME.
+           MOVE SV-CLNTLNAME TO OCLNTLNAME.
+           MOVE SV-CLNTADDR1 TO OCLNTADDR1.
+           MOVE SV-CLNTADDR2 TO OCLNTADDR2.
+           MOVE SV-CLNTCITY  TO OCLNTCITY.
+           MOVE SV-CLNTSTATE TO OCLNTSTATE.
+           MOVE SV-CLNTZIP   TO OCLNTZIP.
+           MOVE SV-CLNTMM    TO OCLNTMM.
+           MOVE SV-CLNTDD    TO OCLNTDD.
+           MOVE SV-CLNTYY    TO OCLNTYY.
+           PERFORM 7DATEFRMT THRU 7DATEFRMT-EXIT.
+           WRITE OUTCLNTREC.
+           IF NOT DEMO-STATUS-OK
+               MOVE '2WRITE'   TO ERR-PARAGRAPH
+               MOVE 'WRITE'    TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           MOVE 'INSERT'   TO AUD-CURR-OPERATION.
+           PERFORM 9AUDIT THRU 9AUDIT-EXIT.
+           GO TO 000X.
        3REWRITE.
-                OPEN I-O DEMO.
-				IF OBATCH-SW = 'N'
-				   DISPLAY "ENTER RECORD NO TO BE REWRITEN"
-			    END-IF.
-                  ACCEPT CLNTIDEN
-       0003.
-                READ DEMO AT END 
-				
-				IF OBATCH-SW = 'N'
-				   DISPLAY "OCLNTIDEN NOT FOUND" GO 000X
-				ELSE
-				   GO 000X
-				END-IF.
-				
-                IF OCLNTIDEN NOT = CLNTIDEN GO 0003.
-                   ACCEPT CLNTREC.
-				      PERFORM 7DATEFRMT THRU 7DATEFRMT-EXIT.
-                   REWRITE CLNTREC.
-                   GO 000X.
-                   4DELETE.
-                      OPEN I-O DEMO.
-			    IF OBATCH-SW = 'N'
-				   DISPLAY "ENTER RECORD NO TO BE DELETED"
-                      ACCEPT CLNTIDEN
-       0004.
-                READ DEMO AT END DISPLAY "CLNTIDEN NOT FOUND" GO 000X.
-                IF OCLNTIDEN NOT = CLNTIDEN GO 0003.
-                   MOVE SPACES TO CLNTREC.
-                   REWRITE CLNTREC.
-                   GO 000X.
-				   5DELALL.
-				      IF OBATCH-SW = 'N'
-                         DISPLAY "SEQ FILE! SO ALL RECORDS ARE DELETED"
-                         DISPLAY "ARE YOU SURE(1/0)"
-				      END-IF.
-                  ACCEPT OPROCESS
-                IF PROCESS= 1 OPEN OUTPUT DEMO 
-				   IF OBATCH-SW = 'N'
-				  	  DISPLAY "RECORDS DELETED" GO 000X
-				   END-IF 
-                ELSE 
-				   GO 000X
-				END-IF. 
+           OPEN I-O DEMO.
+           IF NOT DEMO-STATUS-OK
+               MOVE '3REWRITE' TO ERR-PARAGRAPH
+               MOVE 'OPEN'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           IF OBATCH-SW = 'N'
+               DISPLAY "ENTER RECORD NO TO BE REWRITTEN"
+               ACCEPT CLNTIDEN
+           END-IF.
+           MOVE CLNTIDEN TO OCLNTIDEN.
+           READ DEMO
+               INVALID KEY
+                   DISPLAY "OCLNTIDEN NOT FOUND"
+                   IF OBATCH-SW = 'Y'
+                       CLOSE DEMO
+                       MOVE 4 TO RETURN-CODE
+                       GOBACK
+                   ELSE
+                       GO TO 000X
+                   END-IF
+           END-READ.
+           IF NOT DEMO-STATUS-OK
+               MOVE '3REWRITE' TO ERR-PARAGRAPH
+               MOVE 'READ'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           PERFORM 9HISTORY THRU 9HISTORY-EXIT.
+           IF OBATCH-SW = 'N'
+               ACCEPT OCLNTFIELDS
+           ELSE
+               MOVE SV-CLNTFNAME TO OCLNTFNAME
+               MOVE SV-CLNTMNAME TO OCLNTMNAME
+               MOVE SV-CLNTLNAME TO OCLNTLNAME
+               MOVE SV-CLNTADDR1 TO OCLNTADDR1
+               MOVE SV-CLNTADDR2 TO OCLNTADDR2
+               MOVE SV-CLNTCITY  TO OCLNTCITY
+               MOVE SV-CLNTSTATE TO OCLNTSTATE
+               MOVE SV-CLNTZIP   TO OCLNTZIP
+               MOVE SV-CLNTMM    TO OCLNTMM
+               MOVE SV-CLNTDD    TO OCLNTDD
+               MOVE SV-CLNTYY    TO OCLNTYY
+           END-IF.
+           PERFORM 7DATEFRMT THRU 7DATEFRMT-EXIT.
+           REWRITE OUTCLNTREC.
+           IF NOT DEMO-STATUS-OK
+               MOVE '3REWRITE' TO ERR-PARAGRAPH
+               MOVE 'REWRITE'  TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           MOVE 'REWRITE'  TO AUD-CURR-OPERATION.
+           PERFORM 9AUDIT THRU 9AUDIT-EXIT.
+           GO TO 000X.
+       4DELETE.
+           OPEN I-O DEMO.
+           IF NOT DEMO-STATUS-OK
+               MOVE '4DELETE'  TO ERR-PARAGRAPH
+               MOVE 'OPEN'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           IF OBATCH-SW = 'N'
+               DISPLAY "ENTER RECORD NO TO BE DELETED"
+               ACCEPT CLNTIDEN
+           END-IF.
+           MOVE CLNTIDEN TO OCLNTIDEN.
+           READ DEMO
+               INVALID KEY
+                   DISPLAY "CLNTIDEN NOT FOUND"
+                   IF OBATCH-SW = 'Y'
+                       CLOSE DEMO
+                       MOVE 4 TO RETURN-CODE
+                       GOBACK
+                   ELSE
+                       GO TO 000X
+                   END-IF
+           END-READ.
+           IF NOT DEMO-STATUS-OK
+               MOVE '4DELETE'  TO ERR-PARAGRAPH
+               MOVE 'READ'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           PERFORM 9HISTORY THRU 9HISTORY-EXIT.
+           DELETE DEMO
+               INVALID KEY
+                   MOVE '4DELETE'  TO ERR-PARAGRAPH
+                   MOVE 'DELETE'   TO ERR-OPERATION
+                   MOVE DEMO-STATUS TO ERR-STATUS
+                   MOVE 'DEMO' TO ERR-FILENAME
+                   GO TO 8ERRHANDLE
+           END-DELETE.
+           IF NOT DEMO-STATUS-OK
+               MOVE '4DELETE'  TO ERR-PARAGRAPH
+               MOVE 'DELETE'   TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           MOVE 'DELETE'   TO AUD-CURR-OPERATION.
+           PERFORM 9AUDIT THRU 9AUDIT-EXIT.
+           GO TO 000X.
+       5DELALL.
+           IF OBATCH-SW = 'N'
+               DISPLAY "SEQ FILE! SO ALL RECORDS ARE DELETED"
+               DISPLAY "ARE YOU SURE (1/0)"
+               ACCEPT PROCESS
+           ELSE
+               MOVE 1 TO PROCESS
+           END-IF.
+           IF PROCESS = 1
+               PERFORM 5BACKUP THRU 5BACKUP-EXIT
+               OPEN OUTPUT DEMO
+               IF NOT DEMO-STATUS-OK
+                   MOVE '5DELALL'  TO ERR-PARAGRAPH
+                   MOVE 'OPEN'     TO ERR-OPERATION
+                   MOVE DEMO-STATUS TO ERR-STATUS
+                   MOVE 'DEMO' TO ERR-FILENAME
+                   GO TO 8ERRHANDLE
+               END-IF
+               IF OBATCH-SW = 'N'
+                   DISPLAY "RECORDS DELETED"
+               END-IF
+           END-IF.
+           GO TO 000X.
+      ****************************************************
+      * COPIES EVERY DEMO RECORD TO CLNTBKUP BEFORE 5DELALL
+      * WIPES THE CLIENT FILE, SO A WIPED FILE CAN BE RECOVERED
+      * FROM THE MOST RECENT BACKUP.
+      ****************************************************
+       5BACKUP.
+           OPEN INPUT DEMO.
+           IF NOT DEMO-STATUS-OK
+               MOVE '5BACKUP'  TO ERR-PARAGRAPH
+               MOVE 'OPEN'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           OPEN OUTPUT CLNTBKUP.
+           IF NOT BKUP-STATUS-OK
+               MOVE '5BACKUP'  TO ERR-PARAGRAPH
+               MOVE 'OPEN'     TO ERR-OPERATION
+               CLOSE DEMO
+               MOVE BKUP-STATUS TO ERR-STATUS
+               MOVE 'CLNTBKUP' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           MOVE SPACES TO BKUP-HDR-REC.
+           MOVE 'HDRDATE=' TO BKUP-HDR-MARKER.
+           ACCEPT BKUP-HDR-DATE FROM DATE YYYYMMDD.
+           WRITE BKUP-HDR-REC.
+           IF NOT BKUP-STATUS-OK
+               MOVE '5BACKUP'  TO ERR-PARAGRAPH
+               MOVE 'WRITE'    TO ERR-OPERATION
+               MOVE BKUP-STATUS TO ERR-STATUS
+               MOVE 'CLNTBKUP' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+       5BACKUP-LOOP.
+           READ DEMO NEXT RECORD AT END GO TO 5BACKUP-DONE.
+           IF NOT DEMO-STATUS-OK
+               MOVE '5BACKUP'  TO ERR-PARAGRAPH
+               MOVE 'READ'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           WRITE BKUP-REC FROM OUTCLNTREC.
+           IF NOT BKUP-STATUS-OK
+               MOVE '5BACKUP'  TO ERR-PARAGRAPH
+               MOVE 'WRITE'    TO ERR-OPERATION
+               MOVE BKUP-STATUS TO ERR-STATUS
+               MOVE 'CLNTBKUP' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           GO TO 5BACKUP-LOOP.
+       5BACKUP-DONE.
+           CLOSE DEMO.
+           CLOSE CLNTBKUP.
+       5BACKUP-EXIT.
+           EXIT.
        6DISPLAY.
-                OPEN INPUT DEMO.
+           OPEN INPUT DEMO.
+           IF NOT DEMO-STATUS-OK
+               MOVE '6DISPLAY' TO ERR-PARAGRAPH
+               MOVE 'OPEN'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
        0005.
-                READ DEMO AT END GO 000X.
-                DISPLAY CLNTIDEN, " ", CLNTNAME.
-                GO 0005.
-				
-	  ****************ADDED THIS TO OUPUT MM-DD-YYYY DATE			
-	   7DATEFRMT.
-		
-		    MOVE OCLNTDATE TO FORMATDATE.
-		
-	   7DATEFRMT-EXIT.
-		   EXIT.
-				
+           READ DEMO NEXT RECORD AT END GO TO 000X.
+           IF NOT DEMO-STATUS-OK
+               MOVE '6DISPLAY' TO ERR-PARAGRAPH
+               MOVE 'READ'     TO ERR-OPERATION
+               MOVE DEMO-STATUS TO ERR-STATUS
+               MOVE 'DEMO' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           DISPLAY OCLNTIDEN " " OCLNTFNAME " " OCLNTLNAME.
+           GO TO 0005.
+      ****************ADDED THIS TO OUTPUT MM-DD-YYYY DATE**********
+       7DATEFRMT.
+           MOVE OCLNTMM TO FORMATMM.
+           MOVE OCLNTDD TO FORMATDD.
+           MOVE OCLNTYY TO FORMATYY.
+       7DATEFRMT-EXIT.
+           EXIT.
+      ****************************************************
+      * LOGS ONE AUDITREC TO AUDITFL FOR EVERY INSERT, REWRITE
+      * AND DELETE APPLIED TO DEMO. CALLED WITH AUD-CURR-
+      * OPERATION ALREADY SET BY THE CALLER.
+      ****************************************************
+       9AUDIT.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE AUD-CURR-OPERATION TO AUD-OPERATION.
+           MOVE OCLNTIDEN          TO AUD-CLNTIDEN.
+           MOVE OCLNTFNAME         TO AUD-CLNTFNAME.
+           MOVE OCLNTLNAME         TO AUD-CLNTLNAME.
+           IF OBATCH-SW = 'Y'
+               MOVE 'BATCH'   TO AUD-SOURCE
+               MOVE SV-RSNCD  TO AUD-RSNCD
+               MOVE SV-EFFDATE TO AUD-EFFDATE
+           ELSE
+               MOVE 'TERM'    TO AUD-SOURCE
+               MOVE SPACES    TO AUD-RSNCD
+               MOVE SPACES    TO AUD-EFFDATE
+           END-IF.
+           IF AUD-CURR-OPERATION = 'REWRITE'
+                   OR AUD-CURR-OPERATION = 'DELETE'
+               MOVE LAST-HIST-CLNTIDEN  TO AUD-HIST-CLNTIDEN
+               MOVE LAST-HIST-TIMESTAMP TO AUD-HIST-TIMESTAMP
+           ELSE
+               MOVE ZERO   TO AUD-HIST-CLNTIDEN
+               MOVE SPACES TO AUD-HIST-TIMESTAMP
+           END-IF.
+           OPEN EXTEND AUDITFL.
+           IF NOT AUDITFL-STATUS-OK AND NOT AUDITFL-STATUS-NOFILE
+               CLOSE AUDITFL
+               OPEN OUTPUT AUDITFL
+           END-IF.
+           WRITE AUDITREC.
+           IF NOT AUDITFL-STATUS-OK
+               MOVE '9AUDIT'   TO ERR-PARAGRAPH
+               MOVE 'WRITE'    TO ERR-OPERATION
+               CLOSE AUDITFL
+               MOVE AUDITFL-STATUS TO ERR-STATUS
+               MOVE 'AUDITFL' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           CLOSE AUDITFL.
+       9AUDIT-EXIT.
+           EXIT.
+      ****************************************************
+      * WRITES THE CURRENT OCLNTREC IMAGE TO CLNTHIST BEFORE
+      * 3REWRITE OR 4DELETE CHANGES OR REMOVES IT ON DEMO, SO A
+      * PRIOR VERSION OF THE CLIENT RECORD CAN STILL BE PULLED
+      * UP BY OCLNTIDEN AND TIMESTAMP AFTER THE CHANGE IS
+      * APPLIED.
+      ****************************************************
+       9HISTORY.
+           ACCEPT HIST-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT HIST-TS-TIME FROM TIME.
+           MOVE OCLNTIDEN   TO HIST-CLNTIDEN.
+           STRING HIST-TS-DATE HIST-TS-TIME
+               DELIMITED BY SIZE INTO HIST-TIMESTAMP.
+           MOVE OCLNTFNAME  TO HIST-CLNTFNAME.
+           MOVE OCLNTMNAME  TO HIST-CLNTMNAME.
+           MOVE OCLNTLNAME  TO HIST-CLNTLNAME.
+           MOVE OCLNTADDR1  TO HIST-CLNTADDR1.
+           MOVE OCLNTADDR2  TO HIST-CLNTADDR2.
+           MOVE OCLNTCITY   TO HIST-CLNTCITY.
+           MOVE OCLNTSTATE  TO HIST-CLNTSTATE.
+           MOVE OCLNTZIP    TO HIST-CLNTZIP.
+           MOVE OCLNTMM     TO HIST-CLNTMM.
+           MOVE OCLNTDD     TO HIST-CLNTDD.
+           MOVE OCLNTYY     TO HIST-CLNTYY.
+           OPEN I-O CLNTHIST.
+           IF HIST-STATUS-NOTFND
+               OPEN OUTPUT CLNTHIST
+           END-IF.
+           IF NOT HIST-STATUS-OK
+               MOVE 'CLNTHIST' TO ERR-PARAGRAPH
+               MOVE 'OPEN'     TO ERR-OPERATION
+               CLOSE DEMO
+               MOVE HIST-STATUS TO ERR-STATUS
+               MOVE 'CLNTHIST' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           WRITE HISTREC.
+           IF NOT HIST-STATUS-OK
+               MOVE 'CLNTHIST' TO ERR-PARAGRAPH
+               MOVE 'WRITE'    TO ERR-OPERATION
+               CLOSE CLNTHIST
+               MOVE HIST-STATUS TO ERR-STATUS
+               MOVE 'CLNTHIST' TO ERR-FILENAME
+               GO TO 8ERRHANDLE
+           END-IF.
+           MOVE HIST-CLNTIDEN  TO LAST-HIST-CLNTIDEN.
+           MOVE HIST-TIMESTAMP TO LAST-HIST-TIMESTAMP.
+           CLOSE CLNTHIST.
+       9HISTORY-EXIT.
+           EXIT.
+      ****************************************************
+      * A NON-ZERO/NON-EXPECTED FILE STATUS ON DEMO, CLNTBKUP
+      * OR CLNTHIST LANDS HERE. THE CALLER SETS ERR-STATUS AND
+      * ERR-FILENAME TO THE FILE THAT ACTUALLY FAILED BEFORE
+      * COMING HERE. THE FAILING VERB IS LOGGED TO ERRLOG AND
+      * THE RUN STOPS CLEANLY INSTEAD OF FALLING THROUGH TO
+      * 000X AS IF NOTHING HAPPENED.
+      ****************************************************
+       8ERRHANDLE.
+           ACCEPT ERR-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERR-TIME FROM TIME.
+           STRING 'I/O ERROR ON ' ERR-FILENAME ' FILE, STATUS='
+               ERR-STATUS DELIMITED BY SIZE INTO ERR-MESSAGE.
+           DISPLAY 'PROCCLNT: ' ERR-PARAGRAPH ' ' ERR-OPERATION
+               ' FAILED ON ' ERR-FILENAME
+               ' FILE STATUS = ' ERR-STATUS.
+           OPEN EXTEND ERRLOG.
+           IF NOT ERRLOG-STATUS-OK AND NOT ERRLOG-STATUS-NOFILE
+               CLOSE ERRLOG
+               OPEN OUTPUT ERRLOG
+           END-IF.
+           WRITE ERRLOGREC.
+           CLOSE ERRLOG.
+           IF ERR-OPERATION NOT = 'OPEN'
+               CLOSE DEMO
+           END-IF.
+           IF OBATCH-SW = 'Y'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           ELSE
+               DISPLAY 'RUN TERMINATED DUE TO FILE ERROR'
+               STOP RUN
+           END-IF.
        000X.
-                CLOSE DEMO.
-                IF OBATCH-SW = 'N'
-					DISPLAY "CONTINUE?1/0"
-				END-IF.
-                ACCEPT PROCESS
-                IF PROCESS= 0 STOP RUN ELSE GO 0001.
\ No newline at end of file
+           CLOSE DEMO.
+           IF OBATCH-SW = 'N'
+               DISPLAY "CONTINUE?1/0"
+               ACCEPT PROCESS
+               IF PROCESS = 0
+                   STOP RUN
+               ELSE
+                   GO TO 0001
+               END-IF
+           ELSE
+      ****BATCH CALLER GETS CONTROL BACK AFTER EACH TRANSACTION
+      ****INSTEAD OF LOOPING ON THE INTERACTIVE MENU.
+               MOVE ZERO TO RETURN-CODE
+               GOBACK
+           END-IF.
