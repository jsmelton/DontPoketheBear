@@ -0,0 +1,31 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CLNTTERM.
+000030 AUTHOR.        J MELTON.
+000040 INSTALLATION.  CLIENT SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080* TERMINAL-FACING FRONT END FOR PROCCLNT.  PROCCLNT CAN
+000090* ONLY BE ENTERED VIA CALL USING CLNTPARMREC NOW THAT
+000100* PROCDLTA DRIVES IT IN BATCH, SO THIS IS THE PROGRAM AN
+000110* OPERATOR RUNS UNDER TSO/ISPF TO GET PROCCLNT'S OWN
+000120* INTERACTIVE SEARCH/INSERT/REWRITE/DELETE/DELETE-ALL/
+000130* DISPLAY MENU.  PROCCLNT OWNS ITS OWN MENU LOOP (SEE
+000140* PARAGRAPH 000X) AND STOPS THE RUN ITSELF ONCE THE
+000150* OPERATOR ANSWERS "0" TO "CONTINUE?", SO ONE CALL IS
+000160* ALL THIS DRIVER EVER MAKES.
+000170*
+000180* DATE       AUTHOR    DESCRIPTION
+000190* 08/09/26   JMELTON   INITIAL VERSION
+000200*****************************************************
+000210 ENVIRONMENT DIVISION.
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240****CALL PARAMETER RECORD PASSED TO PROCCLNT.  SEE CLNTPARM.
+000250     COPY CLNTPARM.
+000260 PROCEDURE DIVISION.
+000270 0000-MAINLINE.
+000280     MOVE SPACES TO CLNTPARMREC.
+000290     MOVE 'N' TO PARM-BATCH-SW.
+000300     CALL "PROCCLNT" USING CLNTPARMREC.
+000310     STOP RUN.
