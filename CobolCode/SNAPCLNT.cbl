@@ -0,0 +1,121 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SNAPCLNT.
+000030 AUTHOR.        J MELTON.
+000040 INSTALLATION.  CLIENT SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080* REFRESHES THE CLIENT MASTER SNAPSHOT USED BY CMPRCLNT.
+000090* READS THE CLIENT FILE SEQUENTIALLY BY OCLNTIDEN, NOW
+000100* THAT IT REFLECTS TONIGHT'S APPLIED DELTA, AND REWRITES
+000110* SNAPFL IN SNAPCLNTREC LAYOUT SO TOMORROW NIGHT'S
+000120* CMPRCLNT STEP HAS A CURRENT "BEFORE" IMAGE TO COMPARE
+000130* THE NEXT SOURCE FEED AGAINST. MUST RUN AFTER THE DELTA
+000140* HAS BEEN APPLIED TO THE CLIENT FILE, NOT BEFORE.
+000150*
+000160* DATE       AUTHOR    DESCRIPTION
+000170* 08/09/26   JMELTON   INITIAL VERSION
+000180*****************************************************
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT DEMO ASSIGN TO AS-CLNTFILE
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS SEQUENTIAL
+000250         RECORD KEY IS OCLNTIDEN
+000260         FILE STATUS IS SNAP-DEMO-STATUS.
+000270     SELECT SNAPFL ASSIGN TO AS-SNAPFL
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS SNAP-SNAPFL-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  DEMO.
+000330     COPY OCLNTREC.
+000340 FD  SNAPFL
+000350     RECORDING MODE IS F.
+000360     COPY CLNTSNAP.
+000370 WORKING-STORAGE SECTION.
+000380 01  SNAP-SWITCHES.
+000390     05  SNAP-DEMO-EOF-SW     PIC X(01) VALUE 'N'.
+000400         88  SNAP-DEMO-EOF-YES          VALUE 'Y'.
+000410 01  SNAP-FILE-STATUSES.
+000420     05  SNAP-DEMO-STATUS     PIC X(02) VALUE '00'.
+000430         88  SNAP-DEMO-STATUS-OK        VALUE '00'.
+000440         88  SNAP-DEMO-STATUS-EOF       VALUE '10'.
+000450     05  SNAP-SNAPFL-STATUS   PIC X(02) VALUE '00'.
+000460         88  SNAP-SNAPFL-STATUS-OK      VALUE '00'.
+000470 01  SNAP-COUNTERS          COMP.
+000480     05  SNAP-CLIENT-COUNT     PIC 9(07) VALUE ZERO.
+000490 PROCEDURE DIVISION.
+000500 0000-MAINLINE.
+000510     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000520     PERFORM 2000-PROCESS-CLIENT THRU 2000-EXIT
+000530         UNTIL SNAP-DEMO-EOF-YES.
+000540     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000550     STOP RUN.
+000560 1000-INITIALIZE.
+000570     OPEN INPUT DEMO.
+000580     IF NOT SNAP-DEMO-STATUS-OK
+000590         DISPLAY "SNAPCLNT - UNABLE TO OPEN DEMO, STATUS = "
+000600             SNAP-DEMO-STATUS
+000610         MOVE 16 TO RETURN-CODE
+000620         STOP RUN
+000630     END-IF.
+000640     OPEN OUTPUT SNAPFL.
+000650     IF NOT SNAP-SNAPFL-STATUS-OK
+000660         DISPLAY "SNAPCLNT - UNABLE TO OPEN SNAPFL, STATUS = "
+000670             SNAP-SNAPFL-STATUS
+000680         MOVE 16 TO RETURN-CODE
+000690         STOP RUN
+000700     END-IF.
+000710     PERFORM 2100-READ-DEMO THRU 2100-EXIT.
+000720 1000-EXIT.
+000730     EXIT.
+000740 2000-PROCESS-CLIENT.
+000750     ADD 1 TO SNAP-CLIENT-COUNT.
+000760     PERFORM 2300-WRITE-SNAPSHOT THRU 2300-EXIT.
+000770     PERFORM 2100-READ-DEMO THRU 2100-EXIT.
+000780 2000-EXIT.
+000790     EXIT.
+000800 2100-READ-DEMO.
+000810     READ DEMO NEXT RECORD
+000820         AT END
+000830             MOVE 'Y' TO SNAP-DEMO-EOF-SW
+000840     END-READ.
+000850     IF NOT SNAP-DEMO-STATUS-OK AND NOT SNAP-DEMO-STATUS-EOF
+000860         DISPLAY "SNAPCLNT - READ ERROR ON DEMO, STATUS = "
+000870             SNAP-DEMO-STATUS
+000880         MOVE 16 TO RETURN-CODE
+000890         STOP RUN
+000900     END-IF.
+000910 2100-EXIT.
+000920     EXIT.
+000930 2300-WRITE-SNAPSHOT.
+000940     MOVE OCLNTIDEN  TO SNAP-CLNTIDEN.
+000950     MOVE OCLNTFNAME TO SNAP-CLNTFNAME.
+000960     MOVE OCLNTMNAME TO SNAP-CLNTMNAME.
+000970     MOVE OCLNTLNAME TO SNAP-CLNTLNAME.
+000980     MOVE OCLNTADDR1 TO SNAP-CLNTADDR1.
+000990     MOVE OCLNTADDR2 TO SNAP-CLNTADDR2.
+001000     MOVE OCLNTCITY  TO SNAP-CLNTCITY.
+001010     MOVE OCLNTSTATE TO SNAP-CLNTSTATE.
+001020     MOVE OCLNTZIP   TO SNAP-CLNTZIP.
+001030     MOVE OCLNTMM    TO SNAP-CLNTMM.
+001040     MOVE OCLNTDD    TO SNAP-CLNTDD.
+001050     MOVE OCLNTYY    TO SNAP-CLNTYY.
+001060     WRITE SNAPCLNTREC.
+001070     IF NOT SNAP-SNAPFL-STATUS-OK
+001080         DISPLAY "SNAPCLNT - WRITE ERROR ON SNAPFL, STATUS = "
+001090             SNAP-SNAPFL-STATUS
+001100         MOVE 16 TO RETURN-CODE
+001110         STOP RUN
+001120     END-IF.
+001130 2300-EXIT.
+001140     EXIT.
+001150 3000-TERMINATE.
+001160     CLOSE DEMO.
+001170     CLOSE SNAPFL.
+001180     DISPLAY "SNAPCLNT - CLIENTS SNAPSHOTTED = " SNAP-CLIENT-COUNT.
+001190     MOVE ZERO TO RETURN-CODE.
+001200 3000-EXIT.
+001210     EXIT.
