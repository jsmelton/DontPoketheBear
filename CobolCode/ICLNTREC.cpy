@@ -1,26 +1,47 @@
-       *************************************
-	   * Incoming data copy of client record
-	   * for use in PROCDLTA program for 
-	   * processing of client delta FILE
-	   *
-	   * Incoming IPROCESS field is indicator
-	   * of what transaction type for record.
-	   *
-	   * 07/01/25  Author : JMelton
-	   **************************************
-	    01  INCLNTREC.
-           02  IPROCESS         PIC 9(2).
-           02  ICLNTIDEN         PIC 9(5).
+      *****************************************************
+      * INCOMING DATA COPY OF CLIENT RECORD
+      * FOR USE IN THE PROCDLTA PROGRAM FOR
+      * PROCESSING OF THE CLIENT DELTA FILE.
+      *
+      * THE INCOMING IPROCESS FIELD IS THE INDICATOR
+      * OF WHAT TRANSACTION TYPE APPLIES TO THE RECORD.
+      *
+      * ICLNTRSNCD TELLS WHY THE TRANSACTION WAS SUBMITTED
+      * (SEE THE 88-LEVELS BELOW) AND ICLNTEFFDATE CARRIES
+      * THE DATE THE CHANGE IS EFFECTIVE AS OF, SO PROCDLTA
+      * AND ANY DOWNSTREAM REPORTING CAN SELECT OR SUMMARIZE
+      * DELTA TRANSACTIONS BY REASON INSTEAD OF TREATING
+      * EVERY DELTA THE SAME.
+      *
+      * DATE       AUTHOR    DESCRIPTION
+      * 07/01/25   JMELTON   INITIAL VERSION
+      * 08/09/26   JMELTON   CARVED A CHANGE-REASON CODE AND
+      *                      EFFECTIVE DATE OUT OF THE UNUSED
+      *                      TRAILING FILLER.
+      *****************************************************
+       01  INCLNTREC.
+           02  IPROCESS         PIC 9(02).
+           02  ICLNTIDEN        PIC 9(05).
            02  ICLNTFNAME       PIC X(15).
            02  ICLNTMNAME       PIC X(15).
            02  ICLNTLNAME       PIC X(25).
            02  ICLNTADDR1       PIC X(40).
            02  ICLNTADDR2       PIC X(40).
-		   02  ICLNTCITY        PIC X(40).
-		   02  ICLNTSTATE       PIC X(2).
-		   02  ICLNTZIP         PIC X(5).
-		   02  ICLNTDATE.
-		       05  ICLNTMM      PIC X(2).   
-               05  ICLNTDD      PIC X(2).
-               05  ICLNTYY      PIC X(4).
-		   02  FILLER           PIC X(250).	   
\ No newline at end of file
+           02  ICLNTCITY        PIC X(40).
+           02  ICLNTSTATE       PIC X(02).
+           02  ICLNTZIP         PIC X(05).
+           02  ICLNTDATE.
+               05  ICLNTMM      PIC X(02).
+               05  ICLNTDD      PIC X(02).
+               05  ICLNTYY      PIC X(04).
+           02  ICLNTRSNCD       PIC X(02).
+               88  ICLNTRSN-ADDR-CHG    VALUE '01'.
+               88  ICLNTRSN-NAME-CHG    VALUE '02'.
+               88  ICLNTRSN-NEW-ACCT    VALUE '03'.
+               88  ICLNTRSN-CLOSURE     VALUE '04'.
+               88  ICLNTRSN-OTHER       VALUE '99'.
+           02  ICLNTEFFDATE.
+               05  ICLNTEFFMM   PIC X(02).
+               05  ICLNTEFFDD   PIC X(02).
+               05  ICLNTEFFYY   PIC X(04).
+           02  FILLER           PIC X(240).
