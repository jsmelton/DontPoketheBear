@@ -0,0 +1,36 @@
+      *****************************************************
+      * CALL PARAMETER LAYOUT FOR "CALL 'PROCCLNT'".
+      * SHARED BY PROCCLNT (LINKAGE SECTION) AND ANY BATCH
+      * PROGRAM THAT DRIVES IT (PROCDLTA, CMPRCLNT).  FIELDS
+      * MIRROR OCLNTREC BUT CARRY THE PARM- PREFIX SO THEY
+      * NEVER COLLIDE WITH THE OCLNTREC NAMES ON THE DEMO FD.
+      *
+      * DATE       AUTHOR    DESCRIPTION
+      * 08/09/26   JMELTON   INITIAL VERSION
+      * 08/09/26   JMELTON   ADDED PARM-RSNCD/PARM-EFFDATE TO
+      *                      CARRY THE NEW ICLNTREC CHANGE-REASON
+      *                      AND EFFECTIVE DATE FIELDS THROUGH TO
+      *                      PROCCLNT.
+      *****************************************************
+       01  CLNTPARMREC.
+           05  PARM-BATCH-SW    PIC X(01).
+           05  PARM-PROCESS     PIC 9(02).
+           05  PARM-CLNTIDEN    PIC 9(05).
+           05  PARM-CLNTFNAME   PIC X(15).
+           05  PARM-CLNTMNAME   PIC X(15).
+           05  PARM-CLNTLNAME   PIC X(25).
+           05  PARM-CLNTADDR1   PIC X(40).
+           05  PARM-CLNTADDR2   PIC X(40).
+           05  PARM-CLNTCITY    PIC X(40).
+           05  PARM-CLNTSTATE   PIC X(02).
+           05  PARM-CLNTZIP     PIC X(05).
+           05  PARM-CLNTDATE.
+               10  PARM-CLNTMM  PIC X(02).
+               10  PARM-CLNTDD  PIC X(02).
+               10  PARM-CLNTYY  PIC X(04).
+           05  PARM-RSNCD       PIC X(02).
+           05  PARM-EFFDATE.
+               10  PARM-EFFMM   PIC X(02).
+               10  PARM-EFFDD   PIC X(02).
+               10  PARM-EFFYY   PIC X(04).
+           05  FILLER           PIC X(240).
