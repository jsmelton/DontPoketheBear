@@ -0,0 +1,285 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CMPRCLNT.
+000030 AUTHOR.        J MELTON.
+000040 INSTALLATION.  CLIENT SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080* BATCH DELTA-EXTRACTION / COMPARE PROGRAM.
+000090* MATCHES YESTERDAY'S CLIENT MASTER SNAPSHOT (SNAPFL)
+000100* AGAINST TODAY'S INCOMING SOURCE FEED (FEEDFL), BOTH
+000110* IN ASCENDING CLNTIDEN SEQUENCE, AND WRITES THE
+000120* ICLNTREC-CODED DELTA TRANSACTIONS (INSERT/UPDATE/
+000130* DELETE) THAT PROCDLTA APPLIES TO THE CLIENT MASTER
+000140* OVERNIGHT.  REPLACES THE OLD MANUAL BUILD OF THE
+000150* DELTA FILE.
+000160*
+000170* DATE       AUTHOR    DESCRIPTION
+000180* 08/09/26   JMELTON   INITIAL VERSION
+000185* 08/09/26   JMELTON   SET ICLNTRSNCD AND ICLNTEFFDATE ON EVERY
+000186*                      GENERATED TRANSACTION, USING THE RUN
+000187*                      DATE AS THE EFFECTIVE DATE.
+000190*****************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT SNAPFL ASSIGN TO AS-SNAPFL
+000240         ORGANIZATION IS SEQUENTIAL
+000250         FILE STATUS IS CMPR-SNAPFL-STATUS.
+000260     SELECT FEEDFL ASSIGN TO AS-FEEDFL
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS CMPR-FEEDFL-STATUS.
+000290     SELECT DELTAFL ASSIGN TO AS-DELTAFL
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS CMPR-DELTAFL-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  SNAPFL
+000350     RECORDING MODE IS F.
+000360     COPY CLNTSNAP.
+000370 FD  FEEDFL
+000380     RECORDING MODE IS F.
+000390     COPY CLNTFEED.
+000400 FD  DELTAFL
+000410     RECORDING MODE IS F.
+000420     COPY ICLNTREC.
+000430 WORKING-STORAGE SECTION.
+000440 01  CMPR-SWITCHES.
+000450     05  CMPR-SNAPFL-EOF-SW    PIC X(01) VALUE 'N'.
+000460         88  CMPR-SNAPFL-EOF-YES        VALUE 'Y'.
+000470     05  CMPR-FEEDFL-EOF-SW    PIC X(01) VALUE 'N'.
+000480         88  CMPR-FEEDFL-EOF-YES        VALUE 'Y'.
+000490 01  CMPR-FILE-STATUSES.
+000500     05  CMPR-SNAPFL-STATUS    PIC X(02) VALUE '00'.
+000510         88  CMPR-SNAPFL-OK             VALUE '00'.
+000520         88  CMPR-SNAPFL-EOF-ST         VALUE '10'.
+000530     05  CMPR-FEEDFL-STATUS    PIC X(02) VALUE '00'.
+000540         88  CMPR-FEEDFL-OK             VALUE '00'.
+000550         88  CMPR-FEEDFL-EOF-ST         VALUE '10'.
+000560     05  CMPR-DELTAFL-STATUS   PIC X(02) VALUE '00'.
+000570         88  CMPR-DELTAFL-OK            VALUE '00'.
+000580 01  CMPR-COMPARE-KEYS.
+000585****CMPR-SNAP-KEY/CMPR-FEED-KEY ARE PIC 9(06) - ONE DIGIT WIDER
+000586****THAN SNAP-CLNTIDEN/FEED-CLNTIDEN - SO THE 999999 HIGH-KEY
+000587****SENTINEL USED TO DRIVE THE MATCH-MERGE PAST END OF FILE
+000588****CANNOT COLLIDE WITH A REAL CLNTIDEN, WHOSE DOMAIN TOPS OUT
+000589****AT 99999.
+000590     05  CMPR-SNAP-KEY         PIC 9(06).
+000600     05  CMPR-FEED-KEY         PIC 9(06).
+000610 01  CMPR-COUNTERS         COMP.
+000620     05  CMPR-INSERT-COUNT     PIC 9(07) VALUE ZERO.
+000630     05  CMPR-UPDATE-COUNT     PIC 9(07) VALUE ZERO.
+000640     05  CMPR-DELETE-COUNT     PIC 9(07) VALUE ZERO.
+000650     05  CMPR-NOCHANGE-COUNT   PIC 9(07) VALUE ZERO.
+000651     05  CMPR-ERROR-COUNT      PIC 9(07) VALUE ZERO.
+000652 01  CMPR-TODAY                PIC 9(08) VALUE ZERO.
+000654 01  CMPR-TODAY-X REDEFINES CMPR-TODAY.
+000656     05  CMPR-TODAY-YYYY       PIC 9(04).
+000658     05  CMPR-TODAY-MM         PIC 9(02).
+000659     05  CMPR-TODAY-DD         PIC 9(02).
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000690     PERFORM 2000-MATCH-MERGE THRU 2000-EXIT
+000700         UNTIL CMPR-SNAPFL-EOF-YES AND CMPR-FEEDFL-EOF-YES.
+000710     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000720     STOP RUN.
+000730 1000-INITIALIZE.
+000735     ACCEPT CMPR-TODAY FROM DATE YYYYMMDD.
+000740     OPEN INPUT SNAPFL.
+000750     OPEN INPUT FEEDFL.
+000760     OPEN OUTPUT DELTAFL.
+000770     IF NOT CMPR-SNAPFL-OK OR NOT CMPR-FEEDFL-OK
+000780                            OR NOT CMPR-DELTAFL-OK
+000790         DISPLAY "CMPRCLNT - UNABLE TO OPEN COMPARE FILES"
+000800         MOVE 16 TO RETURN-CODE
+000810         STOP RUN
+000820     END-IF.
+000830     PERFORM 2100-READ-SNAPFL THRU 2100-EXIT.
+000840     PERFORM 2200-READ-FEEDFL THRU 2200-EXIT.
+000850 1000-EXIT.
+000860     EXIT.
+000870*****************************************************
+000880* CLASSIC KEYED MATCH-MERGE OF THE TWO SORTED FILES.
+000890*   FEED KEY LOWER  - NEW CLIENT, NOT ON THE SNAPSHOT.
+000900*   SNAP KEY LOWER  - CLIENT DROPPED FROM THE FEED.
+000910*   KEYS EQUAL      - COMPARE FIELDS FOR AN UPDATE.
+000920*****************************************************
+000930 2000-MATCH-MERGE.
+000940     IF CMPR-FEEDFL-EOF-YES
+000950         PERFORM 2500-DELETE-TXN THRU 2500-EXIT
+000960         PERFORM 2100-READ-SNAPFL THRU 2100-EXIT
+000970     ELSE IF CMPR-SNAPFL-EOF-YES
+000980         PERFORM 2400-INSERT-TXN THRU 2400-EXIT
+000990         PERFORM 2200-READ-FEEDFL THRU 2200-EXIT
+001000     ELSE IF CMPR-FEED-KEY < CMPR-SNAP-KEY
+001010         PERFORM 2400-INSERT-TXN THRU 2400-EXIT
+001020         PERFORM 2200-READ-FEEDFL THRU 2200-EXIT
+001030     ELSE IF CMPR-SNAP-KEY < CMPR-FEED-KEY
+001040         PERFORM 2500-DELETE-TXN THRU 2500-EXIT
+001050         PERFORM 2100-READ-SNAPFL THRU 2100-EXIT
+001060     ELSE
+001070         PERFORM 2600-COMPARE-TXN THRU 2600-EXIT
+001080         PERFORM 2100-READ-SNAPFL THRU 2100-EXIT
+001090         PERFORM 2200-READ-FEEDFL THRU 2200-EXIT
+001100     END-IF.
+001110 2000-EXIT.
+001120     EXIT.
+001130 2100-READ-SNAPFL.
+001140     IF CMPR-SNAPFL-EOF-YES
+001150         GO TO 2100-EXIT
+001160     END-IF.
+001170     READ SNAPFL
+001180         AT END
+001190             MOVE 'Y' TO CMPR-SNAPFL-EOF-SW
+001200             MOVE 999999         TO CMPR-SNAP-KEY
+001210     END-READ.
+001212     IF NOT CMPR-SNAPFL-OK AND NOT CMPR-SNAPFL-EOF-ST
+001213         DISPLAY "CMPRCLNT - READ ERROR ON SNAPFL, STATUS = "
+001214             CMPR-SNAPFL-STATUS
+001215         ADD 1 TO CMPR-ERROR-COUNT
+001216         MOVE 'Y' TO CMPR-SNAPFL-EOF-SW
+001217         MOVE 999999         TO CMPR-SNAP-KEY
+001218     END-IF.
+001220     IF CMPR-SNAPFL-OK
+001230         MOVE SNAP-CLNTIDEN TO CMPR-SNAP-KEY
+001240     END-IF.
+001250 2100-EXIT.
+001260     EXIT.
+001270 2200-READ-FEEDFL.
+001280     IF CMPR-FEEDFL-EOF-YES
+001290         GO TO 2200-EXIT
+001300     END-IF.
+001310     READ FEEDFL
+001320         AT END
+001330             MOVE 'Y' TO CMPR-FEEDFL-EOF-SW
+001340             MOVE 999999         TO CMPR-FEED-KEY
+001350     END-READ.
+001352     IF NOT CMPR-FEEDFL-OK AND NOT CMPR-FEEDFL-EOF-ST
+001353         DISPLAY "CMPRCLNT - READ ERROR ON FEEDFL, STATUS = "
+001354             CMPR-FEEDFL-STATUS
+001355         ADD 1 TO CMPR-ERROR-COUNT
+001356         MOVE 'Y' TO CMPR-FEEDFL-EOF-SW
+001357         MOVE 999999         TO CMPR-FEED-KEY
+001358     END-IF.
+001360     IF CMPR-FEEDFL-OK
+001370         MOVE FEED-CLNTIDEN TO CMPR-FEED-KEY
+001380     END-IF.
+001390 2200-EXIT.
+001400     EXIT.
+001410 2400-INSERT-TXN.
+001420     MOVE SPACES        TO INCLNTREC.
+001430     MOVE 02             TO IPROCESS.
+001440     MOVE FEED-CLNTIDEN  TO ICLNTIDEN.
+001450     MOVE FEED-CLNTFNAME TO ICLNTFNAME.
+001460     MOVE FEED-CLNTMNAME TO ICLNTMNAME.
+001470     MOVE FEED-CLNTLNAME TO ICLNTLNAME.
+001480     MOVE FEED-CLNTADDR1 TO ICLNTADDR1.
+001490     MOVE FEED-CLNTADDR2 TO ICLNTADDR2.
+001500     MOVE FEED-CLNTCITY  TO ICLNTCITY.
+001510     MOVE FEED-CLNTSTATE TO ICLNTSTATE.
+001520     MOVE FEED-CLNTZIP   TO ICLNTZIP.
+001530     MOVE FEED-CLNTMM    TO ICLNTMM.
+001540     MOVE FEED-CLNTDD    TO ICLNTDD.
+001550     MOVE FEED-CLNTYY    TO ICLNTYY.
+001552     SET ICLNTRSN-NEW-ACCT TO TRUE.
+001554     PERFORM 2700-SET-EFFDATE THRU 2700-EXIT.
+001560     WRITE INCLNTREC.
+001570     ADD 1 TO CMPR-INSERT-COUNT.
+001580 2400-EXIT.
+001590     EXIT.
+001600 2500-DELETE-TXN.
+001610     MOVE SPACES        TO INCLNTREC.
+001620     MOVE 04             TO IPROCESS.
+001630     MOVE SNAP-CLNTIDEN  TO ICLNTIDEN.
+001640     MOVE SNAP-CLNTFNAME TO ICLNTFNAME.
+001650     MOVE SNAP-CLNTMNAME TO ICLNTMNAME.
+001660     MOVE SNAP-CLNTLNAME TO ICLNTLNAME.
+001670     MOVE SNAP-CLNTADDR1 TO ICLNTADDR1.
+001680     MOVE SNAP-CLNTADDR2 TO ICLNTADDR2.
+001690     MOVE SNAP-CLNTCITY  TO ICLNTCITY.
+001700     MOVE SNAP-CLNTSTATE TO ICLNTSTATE.
+001710     MOVE SNAP-CLNTZIP   TO ICLNTZIP.
+001720     MOVE SNAP-CLNTMM    TO ICLNTMM.
+001730     MOVE SNAP-CLNTDD    TO ICLNTDD.
+001740     MOVE SNAP-CLNTYY    TO ICLNTYY.
+001742     SET ICLNTRSN-CLOSURE TO TRUE.
+001744     PERFORM 2700-SET-EFFDATE THRU 2700-EXIT.
+001750     WRITE INCLNTREC.
+001760     ADD 1 TO CMPR-DELETE-COUNT.
+001770 2500-EXIT.
+001780     EXIT.
+001790*****************************************************
+001800* KEYS MATCH - COMPARE NAME, ADDRESS, CITY/STATE/ZIP,
+001810* AND DATE FIELD BY FIELD.  ANY DIFFERENCE PRODUCES A
+001820* SINGLE UPDATE (IPROCESS 03) TRANSACTION CARRYING THE
+001830* NEW VALUES FROM THE FEED.
+001840*****************************************************
+001850 2600-COMPARE-TXN.
+001860     IF SNAP-CLNTFNAME = FEED-CLNTFNAME
+001870        AND SNAP-CLNTMNAME = FEED-CLNTMNAME
+001880        AND SNAP-CLNTLNAME = FEED-CLNTLNAME
+001890        AND SNAP-CLNTADDR1 = FEED-CLNTADDR1
+001900        AND SNAP-CLNTADDR2 = FEED-CLNTADDR2
+001910        AND SNAP-CLNTCITY  = FEED-CLNTCITY
+001920        AND SNAP-CLNTSTATE = FEED-CLNTSTATE
+001930        AND SNAP-CLNTZIP   = FEED-CLNTZIP
+001940        AND SNAP-CLNTDATE  = FEED-CLNTDATE
+001950         ADD 1 TO CMPR-NOCHANGE-COUNT
+001960     ELSE
+001970         MOVE SPACES        TO INCLNTREC
+001980         MOVE 03             TO IPROCESS
+001990         MOVE FEED-CLNTIDEN  TO ICLNTIDEN
+002000         MOVE FEED-CLNTFNAME TO ICLNTFNAME
+002010         MOVE FEED-CLNTMNAME TO ICLNTMNAME
+002020         MOVE FEED-CLNTLNAME TO ICLNTLNAME
+002030         MOVE FEED-CLNTADDR1 TO ICLNTADDR1
+002040         MOVE FEED-CLNTADDR2 TO ICLNTADDR2
+002050         MOVE FEED-CLNTCITY  TO ICLNTCITY
+002060         MOVE FEED-CLNTSTATE TO ICLNTSTATE
+002070         MOVE FEED-CLNTZIP   TO ICLNTZIP
+002080         MOVE FEED-CLNTMM    TO ICLNTMM
+002090         MOVE FEED-CLNTDD    TO ICLNTDD
+002100         MOVE FEED-CLNTYY    TO ICLNTYY
+002102         IF SNAP-CLNTFNAME NOT = FEED-CLNTFNAME
+002104            OR SNAP-CLNTMNAME NOT = FEED-CLNTMNAME
+002106            OR SNAP-CLNTLNAME NOT = FEED-CLNTLNAME
+002108             SET ICLNTRSN-NAME-CHG TO TRUE
+002110         ELSE
+002112             SET ICLNTRSN-ADDR-CHG TO TRUE
+002114         END-IF
+002116         PERFORM 2700-SET-EFFDATE THRU 2700-EXIT
+002118         WRITE INCLNTREC
+002120         ADD 1 TO CMPR-UPDATE-COUNT
+002130     END-IF.
+002140 2600-EXIT.
+002150     EXIT.
+002152*****************************************************
+002154* SETS THE EFFECTIVE DATE ON A GENERATED TRANSACTION TO
+002156* TODAY'S RUN DATE, SINCE THE SOURCE FEED DOES NOT CARRY
+002158* A SEPARATE EFFECTIVE DATE OF ITS OWN.
+002160*****************************************************
+002162 2700-SET-EFFDATE.
+002164     MOVE CMPR-TODAY-MM TO ICLNTEFFMM.
+002166     MOVE CMPR-TODAY-DD TO ICLNTEFFDD.
+002168     MOVE CMPR-TODAY-YYYY TO ICLNTEFFYY.
+002170 2700-EXIT.
+002172     EXIT.
+002174 3000-TERMINATE.
+002184     CLOSE SNAPFL.
+002194     CLOSE FEEDFL.
+002204     CLOSE DELTAFL.
+002214     DISPLAY "CMPRCLNT - INSERTS WRITTEN   = " CMPR-INSERT-COUNT.
+002224     DISPLAY "CMPRCLNT - UPDATES WRITTEN   = " CMPR-UPDATE-COUNT.
+002234     DISPLAY "CMPRCLNT - DELETES WRITTEN   = " CMPR-DELETE-COUNT.
+002244     DISPLAY "CMPRCLNT - UNCHANGED CLIENTS = "
+002254         CMPR-NOCHANGE-COUNT.
+002260     IF CMPR-ERROR-COUNT > ZERO
+002261         DISPLAY "CMPRCLNT - READ ERRORS       = "
+002262             CMPR-ERROR-COUNT
+002263         MOVE 16 TO RETURN-CODE
+002264     ELSE
+002265         MOVE 0 TO RETURN-CODE
+002266     END-IF.
+002274 3000-EXIT.
+002284     EXIT.
