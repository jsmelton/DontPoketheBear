@@ -0,0 +1,275 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CLNTDUPE.
+000030 AUTHOR.        J MELTON.
+000040 INSTALLATION.  CLIENT SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080* BATCH DUPLICATE-CLIENT SCAN.
+000090* OCLNTIDEN IS THE ONLY KEY ON THE CLIENT FILE, SO
+000100* NOTHING TODAY CATCHES THE SAME PERSON BEING CARRIED
+000110* TWICE UNDER TWO DIFFERENT CLIENT NUMBERS. THIS
+000120* PROGRAM SORTS THE CLIENT FILE BY LAST NAME, FIRST
+000130* NAME AND ZIP CODE SO LIKELY DUPLICATES FALL NEXT TO
+000140* EACH OTHER, THEN COMPARES EACH ADJACENT PAIR THAT
+000150* SHARES A NAME+ZIP GROUP AND WRITES THEM TO A
+000160* POTENTIAL-DUPLICATE REPORT FOR MANUAL REVIEW AND
+000170* MERGE.
+000180*
+000190* DATE       AUTHOR    DESCRIPTION
+000200* 08/09/26   JMELTON   INITIAL VERSION
+000210*****************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT DEMO ASSIGN TO AS-CLNTFILE
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS OCLNTIDEN
+000290         FILE STATUS IS DUPE-DEMO-STATUS.
+000300     SELECT SRTWORK ASSIGN TO AS-SRTWORK.
+000310     SELECT DUPRPT ASSIGN TO AS-DUPRPT
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS DUPE-DUPRPT-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  DEMO.
+000370     COPY OCLNTREC.
+000380*****************************************************
+000390* SORT WORK FILE.  HOLDS THE NORMALIZED MATCH FIELDS
+000400* AHEAD OF THE REPORTING FIELDS SO THE SORT KEY GROUPS
+000410* LIKELY DUPLICATES TOGETHER.
+000420*****************************************************
+000430 SD  SRTWORK.
+000440 01  SRT-REC.
+000450     05  SRT-LNAME         PIC X(25).
+000460     05  SRT-FNAME         PIC X(15).
+000470     05  SRT-ZIP           PIC X(05).
+000480     05  SRT-CLNTIDEN      PIC 9(05).
+000490     05  SRT-MNAME         PIC X(15).
+000500     05  SRT-ADDR1         PIC X(40).
+000510     05  SRT-ADDR2         PIC X(40).
+000520     05  SRT-CITY          PIC X(40).
+000530     05  SRT-STATE         PIC X(02).
+000540 FD  DUPRPT
+000550     RECORDING MODE IS F.
+000560 01  DUPE-LINE-REC.
+000570     05  DUPE-CTL          PIC X(01).
+000580     05  DUPE-TEXT         PIC X(131).
+000590 WORKING-STORAGE SECTION.
+000600 01  DUPE-SWITCHES.
+000610     05  DUPE-DEMO-EOF-SW      PIC X(01) VALUE 'N'.
+000620         88  DUPE-DEMO-EOF-YES          VALUE 'Y'.
+000630     05  DUPE-SORT-EOF-SW      PIC X(01) VALUE 'N'.
+000640         88  DUPE-SORT-EOF-YES          VALUE 'Y'.
+000650     05  DUPE-HOLD-SW          PIC X(01) VALUE 'N'.
+000660         88  DUPE-HOLD-YES              VALUE 'Y'.
+000670 01  DUPE-FILE-STATUSES.
+000680     05  DUPE-DEMO-STATUS      PIC X(02) VALUE '00'.
+000690         88  DUPE-DEMO-STATUS-OK        VALUE '00'.
+000700         88  DUPE-DEMO-STATUS-EOF       VALUE '10'.
+000710     05  DUPE-DUPRPT-STATUS    PIC X(02) VALUE '00'.
+000720         88  DUPE-DUPRPT-STATUS-OK      VALUE '00'.
+000730 01  DUPE-COUNTERS         COMP.
+000740     05  DUPE-SCANNED-COUNT    PIC 9(07) VALUE ZERO.
+000750     05  DUPE-MATCH-COUNT      PIC 9(07) VALUE ZERO.
+000760     05  DUPE-NEAR-COUNT       PIC 9(07) VALUE ZERO.
+000770     05  DUPE-LINE-COUNT       PIC 9(03) VALUE ZERO.
+000780*****************************************************
+000790* HOLD AREA CARRIES THE PREVIOUS SORTED RECORD FORWARD
+000800* SO EACH NEW RECORD CAN BE COMPARED TO IT.
+000810*****************************************************
+000820 01  DUPE-HOLD-REC.
+000830     05  HOLD-LNAME        PIC X(25).
+000840     05  HOLD-FNAME        PIC X(15).
+000850     05  HOLD-ZIP          PIC X(05).
+000860     05  HOLD-CLNTIDEN     PIC 9(05).
+000870     05  HOLD-MNAME        PIC X(15).
+000880     05  HOLD-ADDR1        PIC X(40).
+000890     05  HOLD-ADDR2        PIC X(40).
+000900     05  HOLD-CITY         PIC X(40).
+000910     05  HOLD-STATE        PIC X(02).
+000920 01  DUPE-DETAIL-1.
+000930     05  FILLER            PIC X(02) VALUE SPACES.
+000940     05  DUPE-D1-TIER      PIC X(08).
+000950     05  FILLER            PIC X(02) VALUE SPACES.
+000960     05  DUPE-D1-ID1       PIC 9(05).
+000970     05  FILLER            PIC X(01) VALUE '/'.
+000980     05  DUPE-D1-ID2       PIC 9(05).
+000990     05  FILLER            PIC X(02) VALUE SPACES.
+001000     05  DUPE-D1-NAME      PIC X(40).
+001010     05  FILLER            PIC X(61) VALUE SPACES.
+001020 01  DUPE-DETAIL-2.
+001030     05  FILLER            PIC X(10) VALUE SPACES.
+001040     05  FILLER            PIC X(07) VALUE '#1 ADDR'.
+001050     05  FILLER            PIC X(02) VALUE SPACES.
+001060     05  DUPE-D2-ADDR      PIC X(40).
+001070     05  FILLER            PIC X(72) VALUE SPACES.
+001080 01  DUPE-DETAIL-3.
+001090     05  FILLER            PIC X(10) VALUE SPACES.
+001100     05  FILLER            PIC X(07) VALUE '#2 ADDR'.
+001110     05  FILLER            PIC X(02) VALUE SPACES.
+001120     05  DUPE-D3-ADDR      PIC X(40).
+001130     05  FILLER            PIC X(72) VALUE SPACES.
+001140 PROCEDURE DIVISION.
+001150 0000-MAINLINE.
+001160     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001170     SORT SRTWORK
+001180         ON ASCENDING KEY SRT-LNAME SRT-FNAME SRT-ZIP
+001190         INPUT PROCEDURE 1200-SORT-INPUT THRU 1200-EXIT
+001200         OUTPUT PROCEDURE 1400-SORT-OUTPUT THRU 1400-EXIT.
+001210     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001220     STOP RUN.
+001230 1000-INITIALIZE.
+001240     OPEN OUTPUT DUPRPT.
+001250     IF NOT DUPE-DUPRPT-STATUS-OK
+001260         DISPLAY "CLNTDUPE - UNABLE TO OPEN DUPRPT, STATUS = "
+001270             DUPE-DUPRPT-STATUS
+001280         MOVE 16 TO RETURN-CODE
+001290         STOP RUN
+001300     END-IF.
+001310     PERFORM 1600-WRITE-HEADINGS THRU 1600-EXIT.
+001320 1000-EXIT.
+001330     EXIT.
+001340*****************************************************
+001350* INPUT PROCEDURE - READS THE CLIENT FILE SEQUENTIALLY
+001360* AND RELEASES ONE SORT RECORD PER CLIENT, WITH THE
+001370* NAME FIELDS UPPERCASED SO "Smith" AND "SMITH" GROUP
+001380* TOGETHER.
+001390*****************************************************
+001400 1200-SORT-INPUT.
+001410     OPEN INPUT DEMO.
+001420     IF NOT DUPE-DEMO-STATUS-OK
+001430         DISPLAY "CLNTDUPE - UNABLE TO OPEN DEMO, STATUS = "
+001440             DUPE-DEMO-STATUS
+001450         MOVE 16 TO RETURN-CODE
+001460         STOP RUN
+001470     END-IF.
+001480 1210-SORT-INPUT-LOOP.
+001490     READ DEMO NEXT RECORD
+001500         AT END
+001510             GO TO 1220-SORT-INPUT-DONE
+001520     END-READ.
+001530     IF NOT DUPE-DEMO-STATUS-OK AND NOT DUPE-DEMO-STATUS-EOF
+001540         DISPLAY "CLNTDUPE - READ ERROR ON DEMO, STATUS = "
+001550             DUPE-DEMO-STATUS
+001560         MOVE 16 TO RETURN-CODE
+001570         STOP RUN
+001580     END-IF.
+001590     ADD 1 TO DUPE-SCANNED-COUNT.
+001600     MOVE FUNCTION UPPER-CASE(OCLNTLNAME) TO SRT-LNAME.
+001610     MOVE FUNCTION UPPER-CASE(OCLNTFNAME) TO SRT-FNAME.
+001620     MOVE OCLNTZIP    TO SRT-ZIP.
+001630     MOVE OCLNTIDEN   TO SRT-CLNTIDEN.
+001640     MOVE OCLNTMNAME  TO SRT-MNAME.
+001650     MOVE OCLNTADDR1  TO SRT-ADDR1.
+001660     MOVE OCLNTADDR2  TO SRT-ADDR2.
+001670     MOVE OCLNTCITY   TO SRT-CITY.
+001680     MOVE OCLNTSTATE  TO SRT-STATE.
+001690     RELEASE SRT-REC.
+001700     GO TO 1210-SORT-INPUT-LOOP.
+001710 1220-SORT-INPUT-DONE.
+001720     CLOSE DEMO.
+001730 1200-EXIT.
+001740     EXIT.
+001750*****************************************************
+001760* OUTPUT PROCEDURE - RECEIVES THE SORTED RECORDS BACK
+001770* ONE AT A TIME.  EACH RECORD IS COMPARED TO THE ONE
+001780* HELD FROM THE PRIOR RETURN. A SHARED LAST NAME,
+001790* FIRST NAME AND ZIP MEANS THE SORT KEY GROUPED THEM
+001800* TOGETHER, SO THEY ARE EITHER AN EXACT DUPLICATE
+001810* (ADDRESS ALSO MATCHES) OR A POSSIBLE DUPLICATE
+001820* (ADDRESS DIFFERS) AND EITHER WAY GET WRITTEN TO
+001830* DUPRPT.
+001840*****************************************************
+001850 1400-SORT-OUTPUT.
+001860     PERFORM 1420-RETURN-SORTED THRU 1420-EXIT
+001870         UNTIL DUPE-SORT-EOF-YES.
+001880 1400-EXIT.
+001890     EXIT.
+001900 1420-RETURN-SORTED.
+001910     RETURN SRTWORK
+001920         AT END
+001930             MOVE 'Y' TO DUPE-SORT-EOF-SW
+001940             GO TO 1420-EXIT
+001950     END-RETURN.
+001960     IF DUPE-HOLD-YES
+001970         IF SRT-LNAME = HOLD-LNAME AND SRT-FNAME = HOLD-FNAME
+001980                 AND SRT-ZIP = HOLD-ZIP
+001990             PERFORM 1500-WRITE-DUP-LINE THRU 1500-EXIT
+002000         END-IF
+002010     END-IF.
+002020     MOVE SRT-LNAME    TO HOLD-LNAME.
+002030     MOVE SRT-FNAME    TO HOLD-FNAME.
+002040     MOVE SRT-ZIP      TO HOLD-ZIP.
+002050     MOVE SRT-CLNTIDEN TO HOLD-CLNTIDEN.
+002060     MOVE SRT-MNAME    TO HOLD-MNAME.
+002070     MOVE SRT-ADDR1    TO HOLD-ADDR1.
+002080     MOVE SRT-ADDR2    TO HOLD-ADDR2.
+002090     MOVE SRT-CITY     TO HOLD-CITY.
+002100     MOVE SRT-STATE    TO HOLD-STATE.
+002110     MOVE 'Y' TO DUPE-HOLD-SW.
+002120 1420-EXIT.
+002130     EXIT.
+002140 1500-WRITE-DUP-LINE.
+002150     MOVE SPACES TO DUPE-DETAIL-1.
+002160     IF SRT-ADDR1 = HOLD-ADDR1 AND SRT-ADDR2 = HOLD-ADDR2
+002170             AND SRT-CITY = HOLD-CITY AND SRT-STATE = HOLD-STATE
+002180         MOVE 'EXACT'     TO DUPE-D1-TIER
+002190         ADD 1 TO DUPE-MATCH-COUNT
+002200     ELSE
+002210         MOVE 'POSSIBLE'  TO DUPE-D1-TIER
+002220         ADD 1 TO DUPE-NEAR-COUNT
+002230     END-IF.
+002240     MOVE HOLD-CLNTIDEN TO DUPE-D1-ID1.
+002250     MOVE SRT-CLNTIDEN  TO DUPE-D1-ID2.
+002260     STRING SRT-FNAME ' ' SRT-MNAME ' ' SRT-LNAME
+002270         DELIMITED BY SIZE INTO DUPE-D1-NAME.
+002280     PERFORM 2200-CHECK-PAGE-BREAK THRU 2200-EXIT.
+002290     MOVE ' ' TO DUPE-CTL.
+002300     MOVE DUPE-DETAIL-1 TO DUPE-TEXT.
+002310     WRITE DUPE-LINE-REC.
+002320     ADD 1 TO DUPE-LINE-COUNT.
+002330     MOVE SPACES TO DUPE-DETAIL-2.
+002340     MOVE HOLD-ADDR1 TO DUPE-D2-ADDR.
+002350     MOVE DUPE-DETAIL-2 TO DUPE-TEXT.
+002360     WRITE DUPE-LINE-REC.
+002370     ADD 1 TO DUPE-LINE-COUNT.
+002380     MOVE SPACES TO DUPE-DETAIL-3.
+002390     MOVE SRT-ADDR1 TO DUPE-D3-ADDR.
+002400     MOVE DUPE-DETAIL-3 TO DUPE-TEXT.
+002410     WRITE DUPE-LINE-REC.
+002420     ADD 1 TO DUPE-LINE-COUNT.
+002430     MOVE SPACES TO DUPE-TEXT.
+002440     WRITE DUPE-LINE-REC.
+002450     ADD 1 TO DUPE-LINE-COUNT.
+002460 1500-EXIT.
+002470     EXIT.
+002480 1600-WRITE-HEADINGS.
+002490     MOVE '1' TO DUPE-CTL.
+002500     MOVE 'POTENTIAL DUPLICATE CLIENT REPORT' TO DUPE-TEXT.
+002510     WRITE DUPE-LINE-REC.
+002520     MOVE ' ' TO DUPE-CTL.
+002530     MOVE SPACES TO DUPE-TEXT.
+002540     WRITE DUPE-LINE-REC.
+002550     MOVE 2 TO DUPE-LINE-COUNT.
+002560 1600-EXIT.
+002570     EXIT.
+002580*****************************************************
+002590* A PAGE BREAK IS FORCED WHENEVER THE NEXT FOUR-LINE
+002600* DUPLICATE BLOCK WOULD NOT FIT ON THE CURRENT PAGE.
+002610*****************************************************
+002620 2200-CHECK-PAGE-BREAK.
+002630     IF DUPE-LINE-COUNT + 4 > 55
+002640         PERFORM 1600-WRITE-HEADINGS THRU 1600-EXIT
+002650     END-IF.
+002660 2200-EXIT.
+002670     EXIT.
+002680 3000-TERMINATE.
+002690     CLOSE DUPRPT.
+002700     DISPLAY "CLNTDUPE - CLIENTS SCANNED    = " DUPE-SCANNED-COUNT.
+002710     DISPLAY "CLNTDUPE - EXACT MATCHES      = " DUPE-MATCH-COUNT.
+002720     DISPLAY "CLNTDUPE - POSSIBLE DUPLICATES= " DUPE-NEAR-COUNT.
+002730     MOVE ZERO TO RETURN-CODE.
+002740 3000-EXIT.
+002750     EXIT.
