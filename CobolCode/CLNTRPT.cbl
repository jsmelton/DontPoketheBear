@@ -0,0 +1,231 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CLNTRPT.
+000030 AUTHOR.        J MELTON.
+000040 INSTALLATION.  CLIENT SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080* STANDALONE, PAGE-FORMATTED CLIENT MASTER REPORT.
+000090* READS THE CLIENT FILE SEQUENTIALLY BY OCLNTIDEN AND
+000100* PRINTS ONE BLOCK PER CLIENT: FULL NAME, BOTH ADDRESS
+000110* LINES, CITY/STATE/ZIP, AND THE LAST-CHANGED DATE.
+000120* BREAKS TO A NEW PAGE WITH FRESH HEADINGS WHENEVER A
+000130* CLIENT BLOCK WOULD NOT FIT ON THE CURRENT PAGE.
+000140*
+000150* DATE       AUTHOR    DESCRIPTION
+000160* 08/09/26   JMELTON   INITIAL VERSION
+000170*****************************************************
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT DEMO ASSIGN TO AS-CLNTFILE
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS SEQUENTIAL
+000240         RECORD KEY IS OCLNTIDEN
+000250         FILE STATUS IS RPT-DEMO-STATUS.
+000260     SELECT RPTFILE ASSIGN TO AS-RPTFILE
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS RPT-RPTFILE-STATUS.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  DEMO.
+000320     COPY OCLNTREC.
+000330 FD  RPTFILE
+000340     RECORDING MODE IS F.
+000350 01  RPT-LINE-REC.
+000360     05  RPT-CTL           PIC X(01).
+000370     05  RPT-TEXT          PIC X(131).
+000380 WORKING-STORAGE SECTION.
+000390 77  RPT-MAX-LINES-PER-PAGE  PIC 9(03) VALUE 055.
+000400 77  RPT-LINES-PER-CLIENT    PIC 9(03) VALUE 006.
+000410 01  RPT-SWITCHES.
+000420     05  RPT-DEMO-EOF-SW      PIC X(01) VALUE 'N'.
+000430         88  RPT-DEMO-EOF-YES          VALUE 'Y'.
+000440 01  RPT-FILE-STATUSES.
+000450     05  RPT-DEMO-STATUS      PIC X(02) VALUE '00'.
+000460         88  RPT-DEMO-STATUS-OK        VALUE '00'.
+000470         88  RPT-DEMO-STATUS-EOF       VALUE '10'.
+000480     05  RPT-RPTFILE-STATUS   PIC X(02) VALUE '00'.
+000490         88  RPT-RPTFILE-STATUS-OK     VALUE '00'.
+000500 01  RPT-COUNTERS          COMP.
+000510     05  RPT-LINE-COUNT       PIC 9(03) VALUE ZERO.
+000520     05  RPT-PAGE-COUNT       PIC 9(03) VALUE ZERO.
+000530     05  RPT-CLIENT-COUNT     PIC 9(07) VALUE ZERO.
+000540 01  RPT-TODAY                PIC 9(08) VALUE ZERO.
+000550 01  RPT-TODAY-X REDEFINES RPT-TODAY.
+000560     05  RPT-TODAY-YYYY       PIC 9(04).
+000570     05  RPT-TODAY-MM         PIC 9(02).
+000580     05  RPT-TODAY-DD         PIC 9(02).
+000590 01  RPT-RUN-DATE-DISP.
+000600     05  RPT-RD-MM            PIC 9(02).
+000610     05  FILLER               PIC X(01) VALUE '/'.
+000620     05  RPT-RD-DD            PIC 9(02).
+000630     05  FILLER               PIC X(01) VALUE '/'.
+000640     05  RPT-RD-YYYY          PIC 9(04).
+000650 01  RPT-PAGE-HDR-1.
+000660     05  FILLER               PIC X(20)
+000670                               VALUE 'CLIENT MASTER REPORT'.
+000680     05  FILLER               PIC X(10) VALUE SPACES.
+000690     05  FILLER               PIC X(09) VALUE 'RUN DATE:'.
+000700     05  RPT-H1-DATE          PIC X(10).
+000710     05  FILLER               PIC X(11) VALUE SPACES.
+000720     05  FILLER               PIC X(06) VALUE 'PAGE: '.
+000730     05  RPT-H1-PAGE          PIC ZZZ9.
+000740     05  FILLER               PIC X(61) VALUE SPACES.
+000750 01  RPT-PAGE-HDR-2.
+000760     05  FILLER               PIC X(07) VALUE 'CLNTID'.
+000770     05  FILLER               PIC X(03) VALUE SPACES.
+000780     05  FILLER               PIC X(30)
+000790                               VALUE 'CLIENT NAME / ADDRESS'.
+000800     05  FILLER               PIC X(91) VALUE SPACES.
+000810 01  RPT-DETAIL-1.
+000820     05  FILLER               PIC X(02) VALUE SPACES.
+000830     05  RPT-D1-ID            PIC 9(05).
+000840     05  FILLER               PIC X(03) VALUE SPACES.
+000850     05  RPT-D1-NAME          PIC X(55).
+000860     05  FILLER               PIC X(66) VALUE SPACES.
+000870 01  RPT-DETAIL-ADDR.
+000880     05  FILLER               PIC X(10) VALUE SPACES.
+000890     05  RPT-DA-ADDR          PIC X(40).
+000900     05  FILLER               PIC X(81) VALUE SPACES.
+000910 01  RPT-DETAIL-4.
+000920     05  FILLER               PIC X(10) VALUE SPACES.
+000930     05  RPT-D4-CITY          PIC X(30).
+000940     05  FILLER               PIC X(02) VALUE SPACES.
+000950     05  RPT-D4-STATE         PIC X(02).
+000960     05  FILLER               PIC X(02) VALUE SPACES.
+000970     05  RPT-D4-ZIP           PIC X(05).
+000980     05  FILLER               PIC X(80) VALUE SPACES.
+000990 01  RPT-DETAIL-5.
+001000     05  FILLER               PIC X(10) VALUE SPACES.
+001010     05  FILLER               PIC X(14) VALUE 'LAST CHANGED: '.
+001020     05  RPT-D5-DATE          PIC X(10).
+001030     05  FILLER               PIC X(97) VALUE SPACES.
+001040 01  RPT-CHG-DATE.
+001050     05  RPT-CD-MM            PIC X(02).
+001060     05  FILLER               PIC X(01) VALUE '/'.
+001070     05  RPT-CD-DD            PIC X(02).
+001080     05  FILLER               PIC X(01) VALUE '/'.
+001090     05  RPT-CD-YY            PIC X(04).
+001100 PROCEDURE DIVISION.
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001130     PERFORM 2000-PROCESS-CLIENT THRU 2000-EXIT
+001140         UNTIL RPT-DEMO-EOF-YES.
+001150     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001160     STOP RUN.
+001170 1000-INITIALIZE.
+001180     ACCEPT RPT-TODAY FROM DATE YYYYMMDD.
+001190     MOVE RPT-TODAY-MM   TO RPT-RD-MM.
+001200     MOVE RPT-TODAY-DD   TO RPT-RD-DD.
+001210     MOVE RPT-TODAY-YYYY TO RPT-RD-YYYY.
+001220     OPEN INPUT DEMO.
+001230     IF NOT RPT-DEMO-STATUS-OK
+001240         DISPLAY "CLNTRPT - UNABLE TO OPEN DEMO, STATUS = "
+001250             RPT-DEMO-STATUS
+001260         MOVE 16 TO RETURN-CODE
+001270         STOP RUN
+001280     END-IF.
+001290     OPEN OUTPUT RPTFILE.
+001300     IF NOT RPT-RPTFILE-STATUS-OK
+001310         DISPLAY "CLNTRPT - UNABLE TO OPEN RPTFILE, STATUS = "
+001320             RPT-RPTFILE-STATUS
+001330         MOVE 16 TO RETURN-CODE
+001340         STOP RUN
+001350     END-IF.
+001360     PERFORM 2210-WRITE-HEADINGS THRU 2210-EXIT.
+001370     PERFORM 2100-READ-DEMO THRU 2100-EXIT.
+001380 1000-EXIT.
+001390     EXIT.
+001400 2000-PROCESS-CLIENT.
+001410     ADD 1 TO RPT-CLIENT-COUNT.
+001420     PERFORM 2200-CHECK-PAGE-BREAK THRU 2200-EXIT.
+001430     PERFORM 2300-WRITE-CLIENT-BLOCK THRU 2300-EXIT.
+001440     PERFORM 2100-READ-DEMO THRU 2100-EXIT.
+001450 2000-EXIT.
+001460     EXIT.
+001470 2100-READ-DEMO.
+001480     READ DEMO NEXT RECORD
+001490         AT END
+001500             MOVE 'Y' TO RPT-DEMO-EOF-SW
+001510     END-READ.
+001520     IF NOT RPT-DEMO-STATUS-OK AND NOT RPT-DEMO-STATUS-EOF
+001530         DISPLAY "CLNTRPT - READ ERROR ON DEMO, STATUS = "
+001540             RPT-DEMO-STATUS
+001550         MOVE 16 TO RETURN-CODE
+001560         STOP RUN
+001570     END-IF.
+001580 2100-EXIT.
+001590     EXIT.
+001600 2200-CHECK-PAGE-BREAK.
+001610     IF RPT-LINE-COUNT + RPT-LINES-PER-CLIENT >
+001620             RPT-MAX-LINES-PER-PAGE
+001630         PERFORM 2210-WRITE-HEADINGS THRU 2210-EXIT
+001640     END-IF.
+001650 2200-EXIT.
+001660     EXIT.
+001670 2210-WRITE-HEADINGS.
+001680     ADD 1 TO RPT-PAGE-COUNT.
+001690     MOVE RPT-PAGE-COUNT TO RPT-H1-PAGE.
+001700     MOVE RPT-RUN-DATE-DISP TO RPT-H1-DATE.
+001710     MOVE '1' TO RPT-CTL.
+001720     MOVE RPT-PAGE-HDR-1 TO RPT-TEXT.
+001730     WRITE RPT-LINE-REC.
+001740     MOVE ' ' TO RPT-CTL.
+001750     MOVE RPT-PAGE-HDR-2 TO RPT-TEXT.
+001760     WRITE RPT-LINE-REC.
+001770     MOVE SPACES TO RPT-TEXT.
+001780     WRITE RPT-LINE-REC.
+001790     MOVE 3 TO RPT-LINE-COUNT.
+001800 2210-EXIT.
+001810     EXIT.
+001820 2300-WRITE-CLIENT-BLOCK.
+001830     MOVE SPACES TO RPT-DETAIL-1.
+001840     MOVE OCLNTIDEN TO RPT-D1-ID.
+001850     STRING OCLNTFNAME ' ' OCLNTMNAME ' ' OCLNTLNAME
+001860         DELIMITED BY SIZE INTO RPT-D1-NAME.
+001870     MOVE ' ' TO RPT-CTL.
+001880     MOVE RPT-DETAIL-1 TO RPT-TEXT.
+001890     WRITE RPT-LINE-REC.
+001900     ADD 1 TO RPT-LINE-COUNT.
+001910     IF OCLNTADDR1 NOT = SPACES
+001920         MOVE SPACES TO RPT-DETAIL-ADDR
+001930         MOVE OCLNTADDR1 TO RPT-DA-ADDR
+001940         MOVE RPT-DETAIL-ADDR TO RPT-TEXT
+001950         WRITE RPT-LINE-REC
+001960         ADD 1 TO RPT-LINE-COUNT
+001970     END-IF.
+001980     IF OCLNTADDR2 NOT = SPACES
+001990         MOVE SPACES TO RPT-DETAIL-ADDR
+002000         MOVE OCLNTADDR2 TO RPT-DA-ADDR
+002010         MOVE RPT-DETAIL-ADDR TO RPT-TEXT
+002020         WRITE RPT-LINE-REC
+002030         ADD 1 TO RPT-LINE-COUNT
+002040     END-IF.
+002050     MOVE SPACES TO RPT-DETAIL-4.
+002060     MOVE OCLNTCITY  TO RPT-D4-CITY.
+002070     MOVE OCLNTSTATE TO RPT-D4-STATE.
+002080     MOVE OCLNTZIP   TO RPT-D4-ZIP.
+002090     MOVE RPT-DETAIL-4 TO RPT-TEXT.
+002100     WRITE RPT-LINE-REC.
+002110     ADD 1 TO RPT-LINE-COUNT.
+002120     MOVE OCLNTMM TO RPT-CD-MM.
+002130     MOVE OCLNTDD TO RPT-CD-DD.
+002140     MOVE OCLNTYY TO RPT-CD-YY.
+002150     MOVE RPT-CHG-DATE TO RPT-D5-DATE.
+002160     MOVE RPT-DETAIL-5 TO RPT-TEXT.
+002170     WRITE RPT-LINE-REC.
+002180     ADD 1 TO RPT-LINE-COUNT.
+002190     MOVE SPACES TO RPT-TEXT.
+002200     WRITE RPT-LINE-REC.
+002210     ADD 1 TO RPT-LINE-COUNT.
+002220 2300-EXIT.
+002230     EXIT.
+002240 3000-TERMINATE.
+002250     CLOSE DEMO.
+002260     CLOSE RPTFILE.
+002270     DISPLAY "CLNTRPT - CLIENTS REPORTED = " RPT-CLIENT-COUNT.
+002280     DISPLAY "CLNTRPT - PAGES PRINTED    = " RPT-PAGE-COUNT.
+002290     MOVE ZERO TO RETURN-CODE.
+002300 3000-EXIT.
+002310     EXIT.
