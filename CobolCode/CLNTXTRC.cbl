@@ -0,0 +1,122 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CLNTXTRC.
+000030 AUTHOR.        J MELTON.
+000040 INSTALLATION.  CLIENT SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080* DOWNSTREAM CLIENT EXTRACT.
+000090* READS THE CLIENT FILE SEQUENTIALLY BY OCLNTIDEN AND
+000100* WRITES ONE XTRCLNTREC PER CLIENT TO A SEQUENTIAL
+000110* INTERFACE FILE FOR SYSTEMS OUTSIDE CLIENT SYSTEMS.
+000120* THIS IS A STRAIGHT, UNFILTERED COPY OF THE CURRENT
+000130* CLIENT FILE - NO DELTA LOGIC, NO VALIDATION - SINCE
+000140* THE RECEIVING SYSTEMS WANT TODAY'S FULL FILE, NOT
+000150* JUST WHAT CHANGED.
+000160*
+000170* DATE       AUTHOR    DESCRIPTION
+000180* 08/09/26   JMELTON   INITIAL VERSION
+000190*****************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT DEMO ASSIGN TO AS-CLNTFILE
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS SEQUENTIAL
+000260         RECORD KEY IS OCLNTIDEN
+000270         FILE STATUS IS XTR-DEMO-STATUS.
+000280     SELECT XTRFILE ASSIGN TO AS-XTRFILE
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS XTR-XTRFILE-STATUS.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  DEMO.
+000340     COPY OCLNTREC.
+000350 FD  XTRFILE
+000360     RECORDING MODE IS F.
+000370     COPY CLNTXREC.
+000380 WORKING-STORAGE SECTION.
+000390 01  XTR-SWITCHES.
+000400     05  XTR-DEMO-EOF-SW      PIC X(01) VALUE 'N'.
+000410         88  XTR-DEMO-EOF-YES          VALUE 'Y'.
+000420 01  XTR-FILE-STATUSES.
+000430     05  XTR-DEMO-STATUS      PIC X(02) VALUE '00'.
+000440         88  XTR-DEMO-STATUS-OK        VALUE '00'.
+000450         88  XTR-DEMO-STATUS-EOF       VALUE '10'.
+000460     05  XTR-XTRFILE-STATUS   PIC X(02) VALUE '00'.
+000470         88  XTR-XTRFILE-STATUS-OK     VALUE '00'.
+000480 01  XTR-COUNTERS           COMP.
+000490     05  XTR-CLIENT-COUNT      PIC 9(07) VALUE ZERO.
+000500 PROCEDURE DIVISION.
+000510 0000-MAINLINE.
+000520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000530     PERFORM 2000-PROCESS-CLIENT THRU 2000-EXIT
+000540         UNTIL XTR-DEMO-EOF-YES.
+000550     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000560     STOP RUN.
+000570 1000-INITIALIZE.
+000580     OPEN INPUT DEMO.
+000590     IF NOT XTR-DEMO-STATUS-OK
+000600         DISPLAY "CLNTXTRC - UNABLE TO OPEN DEMO, STATUS = "
+000610             XTR-DEMO-STATUS
+000620         MOVE 16 TO RETURN-CODE
+000630         STOP RUN
+000640     END-IF.
+000650     OPEN OUTPUT XTRFILE.
+000660     IF NOT XTR-XTRFILE-STATUS-OK
+000670         DISPLAY "CLNTXTRC - UNABLE TO OPEN XTRFILE, STATUS = "
+000680             XTR-XTRFILE-STATUS
+000690         MOVE 16 TO RETURN-CODE
+000700         STOP RUN
+000710     END-IF.
+000720     PERFORM 2100-READ-DEMO THRU 2100-EXIT.
+000730 1000-EXIT.
+000740     EXIT.
+000750 2000-PROCESS-CLIENT.
+000760     ADD 1 TO XTR-CLIENT-COUNT.
+000770     PERFORM 2300-WRITE-EXTRACT THRU 2300-EXIT.
+000780     PERFORM 2100-READ-DEMO THRU 2100-EXIT.
+000790 2000-EXIT.
+000800     EXIT.
+000810 2100-READ-DEMO.
+000820     READ DEMO NEXT RECORD
+000830         AT END
+000840             MOVE 'Y' TO XTR-DEMO-EOF-SW
+000850     END-READ.
+000860     IF NOT XTR-DEMO-STATUS-OK AND NOT XTR-DEMO-STATUS-EOF
+000870         DISPLAY "CLNTXTRC - READ ERROR ON DEMO, STATUS = "
+000880             XTR-DEMO-STATUS
+000890         MOVE 16 TO RETURN-CODE
+000900         STOP RUN
+000910     END-IF.
+000920 2100-EXIT.
+000930     EXIT.
+000940 2300-WRITE-EXTRACT.
+000950     MOVE OCLNTIDEN  TO XTR-CLNTIDEN.
+000960     MOVE OCLNTFNAME TO XTR-CLNTFNAME.
+000970     MOVE OCLNTMNAME TO XTR-CLNTMNAME.
+000980     MOVE OCLNTLNAME TO XTR-CLNTLNAME.
+000990     MOVE OCLNTADDR1 TO XTR-CLNTADDR1.
+001000     MOVE OCLNTADDR2 TO XTR-CLNTADDR2.
+001010     MOVE OCLNTCITY  TO XTR-CLNTCITY.
+001020     MOVE OCLNTSTATE TO XTR-CLNTSTATE.
+001030     MOVE OCLNTZIP   TO XTR-CLNTZIP.
+001040     MOVE OCLNTMM    TO XTR-CLNTCHGMM.
+001050     MOVE OCLNTDD    TO XTR-CLNTCHGDD.
+001060     MOVE OCLNTYY    TO XTR-CLNTCHGYY.
+001070     WRITE XTRCLNTREC.
+001080     IF NOT XTR-XTRFILE-STATUS-OK
+001090         DISPLAY "CLNTXTRC - WRITE ERROR ON XTRFILE, STATUS = "
+001100             XTR-XTRFILE-STATUS
+001110         MOVE 16 TO RETURN-CODE
+001120         STOP RUN
+001130     END-IF.
+001140 2300-EXIT.
+001150     EXIT.
+001160 3000-TERMINATE.
+001170     CLOSE DEMO.
+001180     CLOSE XTRFILE.
+001190     DISPLAY "CLNTXTRC - CLIENTS EXTRACTED = " XTR-CLIENT-COUNT.
+001200     MOVE ZERO TO RETURN-CODE.
+001210 3000-EXIT.
+001220     EXIT.
