@@ -0,0 +1,426 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PROCDLTA.
+000030 AUTHOR.        J MELTON.
+000040 INSTALLATION.  CLIENT SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080* NIGHTLY BATCH DRIVER FOR THE CLIENT DELTA FILE.
+000090* READS THE DELTA FILE BUILT BY CMPRCLNT, ONE
+000100* TRANSACTION AT A TIME IN ICLNTREC LAYOUT, AND CALLS
+000110* PROCCLNT ONCE PER TRANSACTION WITH OBATCH-SW SET TO
+000120* 'Y' SO THE CLIENT MASTER IS UPDATED WITHOUT AN
+000130* OPERATOR SITTING AT A TERMINAL.
+000140*
+000150* DATE       AUTHOR    DESCRIPTION
+000160* 08/09/26   JMELTON   INITIAL VERSION
+000170* 08/09/26   JMELTON   ADDED INTAKE VALIDATION OF STATE, ZIP
+000180*                      AND DATE. TRANSACTIONS THAT FAIL ARE
+000190*                      WRITTEN TO REJECTFL INSTEAD OF BEING
+000200*                      PASSED TO PROCCLNT.
+000210* 08/09/26   JMELTON   ADDED CHKPTFL SO A RUN THAT ABENDS PARTWAY
+000220*                      THROUGH THE DELTA FILE CAN BE RESTARTED
+000230*                      WITHOUT REAPPLYING TRANSACTIONS THAT WERE
+000240*                      ALREADY PROCESSED.
+000250*****************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT DELTAFL ASSIGN TO AS-DELTAFL
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS DLTA-DELTAFL-STATUS.
+000320     SELECT REJECTFL ASSIGN TO AS-REJECTFL
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS DLTA-REJECTFL-STATUS.
+000350     SELECT CHKPTFL ASSIGN TO AS-CHKPTFL
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS DLTA-CHKPTFL-STATUS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  DELTAFL
+000410     RECORDING MODE IS F.
+000420     COPY ICLNTREC.
+000430****SUSPENSE FILE FOR DELTA TRANSACTIONS THAT FAIL INTAKE
+000440****VALIDATION.  KEPT IN THE SAME LAYOUT AS DELTAFL SO A
+000450****REJECTED TRANSACTION CAN BE CORRECTED AND FED BACK IN.
+000460 FD  REJECTFL
+000470     RECORDING MODE IS F.
+000480 01  DLTA-REJECT-REC           PIC X(447).
+000490****RESTART/CHECKPOINT DATASET.  HOLDS A SINGLE RECORD GIVING THE
+000500****NUMBER OF DELTAFL RECORDS SUCCESSFULLY PROCESSED SO FAR, AND
+000505****THE RUN DATE THAT CHECKPOINT WAS TAKEN ON.  AN EMPTY OR
+000506****MISSING CHKPTFL, OR ONE WHOSE RUN DATE DOES NOT MATCH TODAY,
+000507****MEANS START FROM THE BEGINNING - THE CHECKPOINT CAN ONLY BE
+000508****TRUSTED AGAINST THE SAME NIGHT'S DELTAFL IT WAS TAKEN AGAINST.
+000520 FD  CHKPTFL
+000530     RECORDING MODE IS F.
+000540 01  DLTA-CHKPT-REC.
+000545     05  DLTA-CHKPT-RUNDATE    PIC 9(06).
+000550     05  DLTA-CHKPT-COUNT      PIC 9(07).
+000560 WORKING-STORAGE SECTION.
+000570****NUMBER OF DELTAFL RECORDS PROCESSED BETWEEN CHECKPOINTS.
+000580 77  DLTA-CHKPT-INTERVAL        PIC 9(05) VALUE 00001.
+000590 01  DLTA-SWITCHES.
+000600     05  DLTA-EOF-SW          PIC X(01) VALUE 'N'.
+000610         88  DLTA-EOF-YES              VALUE 'Y'.
+000620     05  DLTA-VALID-SW        PIC X(01) VALUE 'Y'.
+000630         88  DLTA-VALID-YES             VALUE 'Y'.
+000635****SET THE FIRST TIME PROCCLNT RETURNS A NON-ZERO RETURN-CODE.
+000636****ONCE SET, DLTA-SAFE-COUNT STOPS ADVANCING FOR THE REST OF
+000637****THE RUN, SINCE THE RECORDS READ FROM THAT POINT ON ARE NO
+000638****LONGER A CONTIGUOUS SAFE PREFIX OF THE DELTA FILE - THE
+000639****FAILED RECORD IN THE MIDDLE STILL NEEDS TO BE RETRIED.
+000640     05  DLTA-HAD-ERROR-SW    PIC X(01) VALUE 'N'.
+000641         88  DLTA-HAD-ERROR-YES        VALUE 'Y'.
+000640 01  DLTA-FILE-STATUSES.
+000650     05  DLTA-DELTAFL-STATUS  PIC X(02) VALUE '00'.
+000660         88  DLTA-DELTAFL-OK           VALUE '00'.
+000670         88  DLTA-DELTAFL-EOF          VALUE '10'.
+000680     05  DLTA-REJECTFL-STATUS PIC X(02) VALUE '00'.
+000690         88  DLTA-REJECTFL-OK          VALUE '00'.
+000700     05  DLTA-CHKPTFL-STATUS  PIC X(02) VALUE '00'.
+000710         88  DLTA-CHKPTFL-OK           VALUE '00'.
+000720         88  DLTA-CHKPTFL-NOTFND       VALUE '35'.
+000730 01  DLTA-COUNTERS         COMP.
+000740     05  DLTA-READ-COUNT      PIC 9(07) VALUE ZERO.
+000745****COUNT OF DELTAFL RECORDS EITHER APPLIED OR REJECTED, WITH
+000746****NO I/O FAILURE AMONG THEM YET - THE VALUE CHECKPOINTED, SO
+000747****A RESTART NEVER SKIPS PAST A RECORD THAT STILL NEEDS RETRY.
+000748     05  DLTA-SAFE-COUNT      PIC 9(07) VALUE ZERO.
+000750     05  DLTA-APPLIED-COUNT   PIC 9(07) VALUE ZERO.
+000760     05  DLTA-ERROR-COUNT     PIC 9(07) VALUE ZERO.
+000770     05  DLTA-REJECT-COUNT    PIC 9(07) VALUE ZERO.
+000780     05  DLTA-RESTART-COUNT   PIC 9(07) VALUE ZERO.
+000785****TODAY'S RUN DATE, USED TO TIE A CHECKPOINT TO THE DELTAFL
+000786****IT WAS TAKEN AGAINST.  SET ONCE AT INITIALIZATION.
+000787     05  DLTA-RUN-DATE        PIC 9(06) VALUE ZERO.
+000790     05  DLTA-SKIP-COUNT      PIC 9(07) VALUE ZERO.
+000800     05  DLTA-CHKPT-QUOT      PIC 9(07) VALUE ZERO.
+000810     05  DLTA-CHKPT-REM       PIC 9(05) VALUE ZERO.
+000820****TABLE OF VALID U.S. STATE/DISTRICT ABBREVIATIONS USED TO
+000830****EDIT ICLNTSTATE ON INTAKE.
+000840 01  DLTA-STATE-TABLE-VALUES.
+000850     05  FILLER          PIC X(02) VALUE 'AL'.
+000860     05  FILLER          PIC X(02) VALUE 'AK'.
+000870     05  FILLER          PIC X(02) VALUE 'AZ'.
+000880     05  FILLER          PIC X(02) VALUE 'AR'.
+000890     05  FILLER          PIC X(02) VALUE 'CA'.
+000900     05  FILLER          PIC X(02) VALUE 'CO'.
+000910     05  FILLER          PIC X(02) VALUE 'CT'.
+000920     05  FILLER          PIC X(02) VALUE 'DE'.
+000930     05  FILLER          PIC X(02) VALUE 'FL'.
+000940     05  FILLER          PIC X(02) VALUE 'GA'.
+000950     05  FILLER          PIC X(02) VALUE 'HI'.
+000960     05  FILLER          PIC X(02) VALUE 'ID'.
+000970     05  FILLER          PIC X(02) VALUE 'IL'.
+000980     05  FILLER          PIC X(02) VALUE 'IN'.
+000990     05  FILLER          PIC X(02) VALUE 'IA'.
+001000     05  FILLER          PIC X(02) VALUE 'KS'.
+001010     05  FILLER          PIC X(02) VALUE 'KY'.
+001020     05  FILLER          PIC X(02) VALUE 'LA'.
+001030     05  FILLER          PIC X(02) VALUE 'ME'.
+001040     05  FILLER          PIC X(02) VALUE 'MD'.
+001050     05  FILLER          PIC X(02) VALUE 'MA'.
+001060     05  FILLER          PIC X(02) VALUE 'MI'.
+001070     05  FILLER          PIC X(02) VALUE 'MN'.
+001080     05  FILLER          PIC X(02) VALUE 'MS'.
+001090     05  FILLER          PIC X(02) VALUE 'MO'.
+001100     05  FILLER          PIC X(02) VALUE 'MT'.
+001110     05  FILLER          PIC X(02) VALUE 'NE'.
+001120     05  FILLER          PIC X(02) VALUE 'NV'.
+001130     05  FILLER          PIC X(02) VALUE 'NH'.
+001140     05  FILLER          PIC X(02) VALUE 'NJ'.
+001150     05  FILLER          PIC X(02) VALUE 'NM'.
+001160     05  FILLER          PIC X(02) VALUE 'NY'.
+001170     05  FILLER          PIC X(02) VALUE 'NC'.
+001180     05  FILLER          PIC X(02) VALUE 'ND'.
+001190     05  FILLER          PIC X(02) VALUE 'OH'.
+001200     05  FILLER          PIC X(02) VALUE 'OK'.
+001210     05  FILLER          PIC X(02) VALUE 'OR'.
+001220     05  FILLER          PIC X(02) VALUE 'PA'.
+001230     05  FILLER          PIC X(02) VALUE 'RI'.
+001240     05  FILLER          PIC X(02) VALUE 'SC'.
+001250     05  FILLER          PIC X(02) VALUE 'SD'.
+001260     05  FILLER          PIC X(02) VALUE 'TN'.
+001270     05  FILLER          PIC X(02) VALUE 'TX'.
+001280     05  FILLER          PIC X(02) VALUE 'UT'.
+001290     05  FILLER          PIC X(02) VALUE 'VT'.
+001300     05  FILLER          PIC X(02) VALUE 'VA'.
+001310     05  FILLER          PIC X(02) VALUE 'WA'.
+001320     05  FILLER          PIC X(02) VALUE 'WV'.
+001330     05  FILLER          PIC X(02) VALUE 'WI'.
+001340     05  FILLER          PIC X(02) VALUE 'WY'.
+001350     05  FILLER          PIC X(02) VALUE 'DC'.
+001360 01  DLTA-STATE-TABLE REDEFINES DLTA-STATE-TABLE-VALUES.
+001370     05  DLTA-STATE-ENTRY  PIC X(02) OCCURS 51 TIMES
+001380                            INDEXED BY DLTA-STATE-IDX.
+001390****CALL PARAMETER RECORD PASSED TO PROCCLNT.
+001400     COPY CLNTPARM.
+001410 PROCEDURE DIVISION.
+001420 0000-MAINLINE.
+001430     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001440     PERFORM 2000-PROCESS-DELTA THRU 2000-EXIT
+001450         UNTIL DLTA-EOF-YES.
+001460     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001470     STOP RUN.
+001480 1000-INITIALIZE.
+001485     ACCEPT DLTA-RUN-DATE FROM DATE.
+001490     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+001500     OPEN INPUT DELTAFL.
+001510     IF NOT DLTA-DELTAFL-OK
+001520         DISPLAY "PROCDLTA - UNABLE TO OPEN DELTAFL, STATUS = "
+001530             DLTA-DELTAFL-STATUS
+001540         MOVE 16 TO RETURN-CODE
+001550         STOP RUN
+001560     END-IF.
+001570     IF DLTA-RESTART-COUNT > ZERO
+001580         OPEN EXTEND REJECTFL
+001590     ELSE
+001600         OPEN OUTPUT REJECTFL
+001610     END-IF.
+001620     IF NOT DLTA-REJECTFL-OK
+001630         DISPLAY "PROCDLTA - UNABLE TO OPEN REJECTFL, STATUS = "
+001640             DLTA-REJECTFL-STATUS
+001650         MOVE 16 TO RETURN-CODE
+001660         STOP RUN
+001670     END-IF.
+001680     IF DLTA-RESTART-COUNT > ZERO
+001690         DISPLAY "PROCDLTA - RESTARTING AFTER RECORD "
+001700             DLTA-RESTART-COUNT
+001710         PERFORM 1200-SKIP-APPLIED THRU 1200-EXIT
+001720     END-IF.
+001730     PERFORM 2100-READ-DELTAFL THRU 2100-EXIT.
+001740 1000-EXIT.
+001750     EXIT.
+001760****************************************************
+001770* LOOKS FOR A CHECKPOINT LEFT BEHIND BY A PRIOR RUN THAT
+001780* DID NOT FINISH.  A MISSING OR EMPTY CHKPTFL MEANS
+001790* THIS IS A FRESH RUN AND DLTA-RESTART-COUNT STAYS ZERO.
+001795* A CHECKPOINT WHOSE RUN DATE IS NOT TODAY'S IS STALE - IT
+001796* WAS TAKEN AGAINST A DELTAFL FROM A DIFFERENT NIGHT, SO IT
+001797* IS IGNORED THE SAME AS IF NO CHECKPOINT EXISTED.
+001800****************************************************
+001810 1100-CHECK-RESTART.
+001820     MOVE ZERO TO DLTA-RESTART-COUNT.
+001830     OPEN INPUT CHKPTFL.
+001840     IF DLTA-CHKPTFL-OK
+001850         READ CHKPTFL
+001860             AT END
+001870                 CONTINUE
+001880         END-READ
+001890         IF DLTA-CHKPTFL-OK
+001895             IF DLTA-CHKPT-RUNDATE = DLTA-RUN-DATE
+001900                 MOVE DLTA-CHKPT-COUNT TO DLTA-RESTART-COUNT
+001901             ELSE
+001902                 DISPLAY "PROCDLTA - CHECKPOINT IS FROM A "
+001903                     "DIFFERENT RUN DATE, IGNORING IT"
+001904             END-IF
+001910         END-IF
+001920         CLOSE CHKPTFL
+001930     END-IF.
+001940 1100-EXIT.
+001950     EXIT.
+001960****************************************************
+001970* RE-READS AND DISCARDS THE DELTAFL RECORDS THAT WERE
+001980* ALREADY APPLIED OR REJECTED BEFORE THE PRIOR RUN STOPPED,
+001990* SO THIS RUN PICKS UP WHERE THAT ONE LEFT OFF.
+002000****************************************************
+002010 1200-SKIP-APPLIED.
+002020     MOVE ZERO TO DLTA-SKIP-COUNT.
+002030     PERFORM 1250-SKIP-ONE THRU 1250-EXIT
+002040         UNTIL DLTA-SKIP-COUNT >= DLTA-RESTART-COUNT
+002050             OR DLTA-EOF-YES.
+002055****RESUME THE SAFE-PREFIX COUNT FROM WHERE THE PRIOR RUN LEFT
+002056****OFF, SINCE THOSE RECORDS ARE ALREADY CONFIRMED SAFE.
+002057     MOVE DLTA-RESTART-COUNT TO DLTA-SAFE-COUNT.
+002060 1200-EXIT.
+002070     EXIT.
+002080 1250-SKIP-ONE.
+002090     READ DELTAFL
+002100         AT END
+002110             MOVE 'Y' TO DLTA-EOF-SW
+002120     END-READ.
+002130     ADD 1 TO DLTA-SKIP-COUNT.
+002140     ADD 1 TO DLTA-READ-COUNT.
+002150 1250-EXIT.
+002160     EXIT.
+002170 2000-PROCESS-DELTA.
+002180     ADD 1 TO DLTA-READ-COUNT.
+002190     PERFORM 2050-VALIDATE-DELTA THRU 2050-EXIT.
+002200     IF DLTA-VALID-YES
+002210         PERFORM 2200-BUILD-CLNTPARM THRU 2200-EXIT
+002220         CALL "PROCCLNT" USING CLNTPARMREC
+002230         IF RETURN-CODE = ZERO
+002240             ADD 1 TO DLTA-APPLIED-COUNT
+002242             PERFORM 2430-ADVANCE-SAFE-COUNT THRU 2430-EXIT
+002244         ELSE IF RETURN-CODE = 4
+002246             DISPLAY "PROCDLTA - PROCCLNT REJECTED CLIENT "
+002247                 ICLNTIDEN " (DUPLICATE OR NOT FOUND)"
+002248             PERFORM 2060-WRITE-REJECT THRU 2060-EXIT
+002249             PERFORM 2430-ADVANCE-SAFE-COUNT THRU 2430-EXIT
+002250         ELSE
+002260             ADD 1 TO DLTA-ERROR-COUNT
+002270             DISPLAY "PROCDLTA - PROCCLNT FAILED FOR CLIENT "
+002280                 ICLNTIDEN " RETURN-CODE = " RETURN-CODE
+002285             MOVE 'Y' TO DLTA-HAD-ERROR-SW
+002290         END-IF
+002300     ELSE
+002310         PERFORM 2060-WRITE-REJECT THRU 2060-EXIT
+002315         PERFORM 2430-ADVANCE-SAFE-COUNT THRU 2430-EXIT
+002320     END-IF.
+002380     PERFORM 2100-READ-DELTAFL THRU 2100-EXIT.
+002390 2000-EXIT.
+002400     EXIT.
+002410 2050-VALIDATE-DELTA.
+002420     MOVE 'Y' TO DLTA-VALID-SW.
+002421     IF IPROCESS NOT = 02 AND IPROCESS NOT = 03
+002422             AND IPROCESS NOT = 04
+002423         MOVE 'N' TO DLTA-VALID-SW
+002424         DISPLAY "PROCDLTA - INVALID IPROCESS " IPROCESS
+002425             " FOR CLIENT " ICLNTIDEN
+002426     END-IF.
+002430     SET DLTA-STATE-IDX TO 1.
+002440     SEARCH DLTA-STATE-ENTRY
+002450         AT END
+002460             MOVE 'N' TO DLTA-VALID-SW
+002470             DISPLAY "PROCDLTA - INVALID STATE " ICLNTSTATE
+002480                 " FOR CLIENT " ICLNTIDEN
+002490         WHEN DLTA-STATE-ENTRY (DLTA-STATE-IDX) = ICLNTSTATE
+002500             CONTINUE
+002510     END-SEARCH.
+002520     IF ICLNTZIP NOT NUMERIC
+002530         MOVE 'N' TO DLTA-VALID-SW
+002540         DISPLAY "PROCDLTA - INVALID ZIP " ICLNTZIP
+002550             " FOR CLIENT " ICLNTIDEN
+002560     END-IF.
+002570     IF ICLNTMM NOT NUMERIC OR ICLNTMM < '01' OR ICLNTMM > '12'
+002580         MOVE 'N' TO DLTA-VALID-SW
+002590         DISPLAY "PROCDLTA - INVALID MONTH " ICLNTMM
+002600             " FOR CLIENT " ICLNTIDEN
+002610     END-IF.
+002620     IF ICLNTDD NOT NUMERIC OR ICLNTDD < '01' OR ICLNTDD > '31'
+002630         MOVE 'N' TO DLTA-VALID-SW
+002640         DISPLAY "PROCDLTA - INVALID DAY " ICLNTDD
+002650             " FOR CLIENT " ICLNTIDEN
+002660     END-IF.
+002670     IF ICLNTYY NOT NUMERIC
+002680             OR ICLNTYY < '1900' OR ICLNTYY > '2099'
+002690         MOVE 'N' TO DLTA-VALID-SW
+002700         DISPLAY "PROCDLTA - INVALID YEAR " ICLNTYY
+002710             " FOR CLIENT " ICLNTIDEN
+002720     END-IF.
+002730 2050-EXIT.
+002740     EXIT.
+002750 2060-WRITE-REJECT.
+002760     ADD 1 TO DLTA-REJECT-COUNT.
+002770     WRITE DLTA-REJECT-REC FROM INCLNTREC.
+002780     IF NOT DLTA-REJECTFL-OK
+002790         DISPLAY "PROCDLTA - WRITE ERROR ON REJECTFL, STATUS = "
+002800             DLTA-REJECTFL-STATUS
+002810         MOVE 16 TO RETURN-CODE
+002820         STOP RUN
+002830     END-IF.
+002840 2060-EXIT.
+002850     EXIT.
+002860 2100-READ-DELTAFL.
+002870     READ DELTAFL
+002880         AT END
+002890             MOVE 'Y' TO DLTA-EOF-SW
+002900     END-READ.
+002910     IF NOT DLTA-DELTAFL-OK AND NOT DLTA-DELTAFL-EOF
+002920         DISPLAY "PROCDLTA - READ ERROR ON DELTAFL, STATUS = "
+002930             DLTA-DELTAFL-STATUS
+002940         MOVE 'Y' TO DLTA-EOF-SW
+002950         ADD 1 TO DLTA-ERROR-COUNT
+002960     END-IF.
+002970 2100-EXIT.
+002980     EXIT.
+002990 2200-BUILD-CLNTPARM.
+003000     MOVE 'Y'         TO PARM-BATCH-SW.
+003010     MOVE IPROCESS    TO PARM-PROCESS.
+003020     MOVE ICLNTIDEN   TO PARM-CLNTIDEN.
+003030     MOVE ICLNTFNAME  TO PARM-CLNTFNAME.
+003040     MOVE ICLNTMNAME  TO PARM-CLNTMNAME.
+003050     MOVE ICLNTLNAME  TO PARM-CLNTLNAME.
+003060     MOVE ICLNTADDR1  TO PARM-CLNTADDR1.
+003070     MOVE ICLNTADDR2  TO PARM-CLNTADDR2.
+003080     MOVE ICLNTCITY   TO PARM-CLNTCITY.
+003090     MOVE ICLNTSTATE  TO PARM-CLNTSTATE.
+003100     MOVE ICLNTZIP    TO PARM-CLNTZIP.
+003110     MOVE ICLNTMM     TO PARM-CLNTMM.
+003112     MOVE ICLNTDD     TO PARM-CLNTDD.
+003114     MOVE ICLNTYY     TO PARM-CLNTYY.
+003116     MOVE ICLNTRSNCD  TO PARM-RSNCD.
+003118     MOVE ICLNTEFFMM  TO PARM-EFFMM.
+003120     MOVE ICLNTEFFDD  TO PARM-EFFDD.
+003122     MOVE ICLNTEFFYY  TO PARM-EFFYY.
+003140 2200-EXIT.
+003150     EXIT.
+003160****************************************************
+003170* ADVANCES DLTA-SAFE-COUNT AND CHECKPOINTS AFTER A RECORD THAT
+003180* WAS EITHER APPLIED OR REJECTED, AS LONG AS NO I/O ERROR HAS
+003190* OCCURRED YET THIS RUN.  ONCE DLTA-HAD-ERROR-SW IS SET,
+003195* DLTA-SAFE-COUNT STOPS ADVANCING - THE SAFE, SKIPPABLE PREFIX
+003196* OF THE DELTA FILE ENDS AT THE FAILED RECORD.
+003200****************************************************
+003205 2430-ADVANCE-SAFE-COUNT.
+003206     IF NOT DLTA-HAD-ERROR-YES
+003207         ADD 1 TO DLTA-SAFE-COUNT
+003208         DIVIDE DLTA-SAFE-COUNT BY DLTA-CHKPT-INTERVAL
+003209             GIVING DLTA-CHKPT-QUOT REMAINDER DLTA-CHKPT-REM
+003212         IF DLTA-CHKPT-REM = ZERO
+003213             PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+003214         END-IF
+003215     END-IF.
+003216 2430-EXIT.
+003217     EXIT.
+003220****************************************************
+003225* RECORDS HOW FAR THE RUN HAS GOTTEN SO A RESTART CAN SKIP
+003230* PAST THE RECORDS ALREADY APPLIED OR REJECTED.  DLTA-SAFE-
+003235* COUNT, NOT DLTA-READ-COUNT, SINCE A RECORD THAT FAILED WITH
+003240* AN I/O ERROR WAS NEVER ACTUALLY POSTED AND STILL NEEDS A
+003245* RETRY ON THE NEXT RUN.
+003250****************************************************
+003260 2400-WRITE-CHECKPOINT.
+003265     MOVE DLTA-RUN-DATE TO DLTA-CHKPT-RUNDATE.
+003270     MOVE DLTA-SAFE-COUNT TO DLTA-CHKPT-COUNT.
+003280     OPEN OUTPUT CHKPTFL.
+003285     IF NOT DLTA-CHKPTFL-OK
+003290         DISPLAY "PROCDLTA - UNABLE TO OPEN CHKPTFL, STATUS = "
+003293             DLTA-CHKPTFL-STATUS
+003296     ELSE
+003298         WRITE DLTA-CHKPT-REC
+003302         CLOSE CHKPTFL
+003305     END-IF.
+003310 2400-EXIT.
+003320     EXIT.
+003330****************************************************
+003340* A RUN THAT REACHES THE END OF THE DELTA FILE WITHOUT ANY
+003350* I/O ERRORS HAS NOTHING LEFT TO RESTART, SO THE
+003360* CHECKPOINT IS EMPTIED OUT.  A RUN THAT STOPS EARLY LEAVES ITS
+003370* LAST CHECKPOINT IN PLACE FOR THE NEXT ATTEMPT.
+003380****************************************************
+003390 2450-CLEAR-CHECKPOINT.
+003400     OPEN OUTPUT CHKPTFL.
+003410     CLOSE CHKPTFL.
+003420 2450-EXIT.
+003430     EXIT.
+003440 3000-TERMINATE.
+003450     CLOSE DELTAFL.
+003460     CLOSE REJECTFL.
+003470     DISPLAY "PROCDLTA - RECORDS READ    = " DLTA-READ-COUNT.
+003480     DISPLAY "PROCDLTA - RECORDS APPLIED = " DLTA-APPLIED-COUNT.
+003490     DISPLAY "PROCDLTA - RECORDS REJECTED= " DLTA-REJECT-COUNT.
+003500     DISPLAY "PROCDLTA - RECORDS IN ERROR= " DLTA-ERROR-COUNT.
+003510     IF DLTA-ERROR-COUNT > ZERO
+003520         MOVE 8 TO RETURN-CODE
+003530     ELSE
+003540         PERFORM 2450-CLEAR-CHECKPOINT THRU 2450-EXIT
+003550         IF DLTA-REJECT-COUNT > ZERO
+003560             MOVE 4 TO RETURN-CODE
+003570         ELSE
+003580             MOVE 0 TO RETURN-CODE
+003590         END-IF
+003600     END-IF.
+003610 3000-EXIT.
+003620     EXIT.
