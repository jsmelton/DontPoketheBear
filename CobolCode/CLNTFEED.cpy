@@ -0,0 +1,24 @@
+      *****************************************************
+      * TODAY'S INCOMING CLIENT SOURCE FEED RECORD.
+      * SAME SHAPE AS CLNTSNAP BUT KEPT AS ITS OWN COPYBOOK
+      * SINCE IT COMES FROM AN UPSTREAM SYSTEM AND CHANGES
+      * TO ITS LAYOUT SHOULD NOT BE TIED TO THE SNAPSHOT
+      * LAYOUT.  SORTED ASCENDING BY FEED-CLNTIDEN.
+      *
+      * DATE       AUTHOR    DESCRIPTION
+      * 08/09/26   JMELTON   INITIAL VERSION
+      *****************************************************
+       01  FEEDCLNTREC.
+           05  FEED-CLNTIDEN    PIC 9(05).
+           05  FEED-CLNTFNAME   PIC X(15).
+           05  FEED-CLNTMNAME   PIC X(15).
+           05  FEED-CLNTLNAME   PIC X(25).
+           05  FEED-CLNTADDR1   PIC X(40).
+           05  FEED-CLNTADDR2   PIC X(40).
+           05  FEED-CLNTCITY    PIC X(40).
+           05  FEED-CLNTSTATE   PIC X(02).
+           05  FEED-CLNTZIP     PIC X(05).
+           05  FEED-CLNTDATE.
+               10  FEED-CLNTMM  PIC X(02).
+               10  FEED-CLNTDD  PIC X(02).
+               10  FEED-CLNTYY  PIC X(04).
