@@ -1,23 +1,35 @@
-       *************************************
-	   * Outgoing data copy of client record
-	   * for use in PROCCLNT program 
-	   * read/update/delete of client FILE
-	   * 07/01/25  Author : JMelton
-	   **************************************
-        01  OUTCLNTREC.
-		   02  OBATCH-SW        PIC X(01).
-           02  OPROCESS         PIC 9(2).
-           02  OCLNTIDEN        PIC 9(5).
-           02  OCLNTFNAME       PIC X(15).
-           02  OCLNTMNAME       PIC X(15).
-           02  OCLNTLNAME       PIC X(25).
-           02  OCLNTADDR1       PIC X(40).
-           02  OCLNTADDR2       PIC X(40).
-		   02  OCLNTCITY        PIC X(40).
-		   02  OCLNTSTATE       PIC X(2).
-		   02  OCLNTZIP         PIC X(5).
-		   02  OCLNTDATE.
-		       05  OCLNTMM      PIC X(2).
-               05  OCLNTDD      PIC X(2).			   
-		       05  OCLNTYY      PIC X(4).
-		   02  FILLER           PIC X(250).
\ No newline at end of file
+      *****************************************************
+      * OUTGOING DATA COPY OF CLIENT RECORD
+      * FOR USE IN PROCCLNT PROGRAM FOR THE
+      * READ/UPDATE/DELETE OF THE CLIENT FILE.
+      *
+      * DATE       AUTHOR    DESCRIPTION
+      * 07/01/25   JMELTON   INITIAL VERSION
+      * 08/09/26   JMELTON   GROUPED THE FIELDS AFTER OPROCESS UNDER
+      *                      OCLNTDATA SO A TERMINAL ACCEPT CAN TARGET
+      *                      JUST THE CLIENT DATA WITHOUT OVERLAYING
+      *                      OBATCH-SW/OPROCESS, AND GROUPED THE FIELDS
+      *                      AFTER OCLNTIDEN UNDER OCLNTFIELDS SO A
+      *                      REWRITE'S ACCEPT CAN TARGET JUST THE
+      *                      CHANGEABLE FIELDS WITHOUT OVERLAYING THE
+      *                      KEY A PRIOR KEYED READ ALREADY POSITIONED.
+      *****************************************************
+       01  OUTCLNTREC.
+           02  OBATCH-SW        PIC X(01).
+           02  OPROCESS         PIC 9(02).
+           02  OCLNTDATA.
+               03  OCLNTIDEN        PIC 9(05).
+               03  OCLNTFIELDS.
+                   04  OCLNTFNAME       PIC X(15).
+                   04  OCLNTMNAME       PIC X(15).
+                   04  OCLNTLNAME       PIC X(25).
+                   04  OCLNTADDR1       PIC X(40).
+                   04  OCLNTADDR2       PIC X(40).
+                   04  OCLNTCITY        PIC X(40).
+                   04  OCLNTSTATE       PIC X(02).
+                   04  OCLNTZIP         PIC X(05).
+                   04  OCLNTDATE.
+                       05  OCLNTMM      PIC X(02).
+                       05  OCLNTDD      PIC X(02).
+                       05  OCLNTYY      PIC X(04).
+                   04  FILLER           PIC X(250).
